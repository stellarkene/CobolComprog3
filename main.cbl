@@ -19,12 +19,33 @@
            SELECT HISTORY-FILE ASSIGN TO "history.dat"
 -              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CONTROL-FILE ASSIGN TO "control.dat"
+-              ORGANIZATION IS LINE SEQUENTIAL
+-              FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT WAITLIST-FILE ASSIGN TO "waitlist.dat"
+-              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TEMP-WAITLIST-FILE ASSIGN TO "tempwl.dat"
+-              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-EXPORT-FILE ASSIGN TO WS-CSV-FILENAME
+-              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECEIPT-FILE ASSIGN TO WS-RECEIPT-FILENAME
+-              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LEGACY-STUDENT-FILE ASSIGN TO "students.dat"
+-              ORGANIZATION IS LINE SEQUENTIAL
+-              FILE STATUS IS WS-LEGACY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
       *TENANT RECORD
            FD  TENANT-FILE.
        01  TENANT-RECORD.
+           05  SI-ID                               PIC X(10).
            05  SI-NAME                             PIC X(50).
            05  SI-AGE                              PIC 9(2).
            05  SI-GENDER                           PIC X(15).
@@ -48,33 +69,82 @@
            05  DI-ID                               PIC X(10).
            05  DI-FLOOR                            PIC X(2).
            05  DI-ROOM-NUM                         PIC X(3).
-           05  DI-RENT-AMOUNT                      PIC X(6).
+           05  DI-RENT-AMOUNT                      PIC S9(6).
            05  DI-RENT-DUE                         PIC X(10).
            05  DI-RENT-LAST-PAID                   PIC X(10).
-           05  DI-RENT-PAID-AMOUNT                 PIC X(6).    
-           05  DI-ELECTRICITY-AMT                  PIC X(7).
+           05  DI-RENT-PAID-AMOUNT                 PIC S9(6).
+           05  DI-RENT-BALANCE-DUE                 PIC S9(7).
+           05  DI-ELECTRICITY-AMT                  PIC S9(7).
            05  DI-ELECTRICITY-DUE                  PIC X(10).
            05  DI-ELECTRICITY-LAST                 PIC X(10).
-           05  DI-ELECTRICITY-PAID-AMT             PIC X(7).
-           05  DI-WATER-AMT                        PIC X(7).
+           05  DI-ELECTRICITY-PAID-AMT             PIC S9(7).
+           05  DI-ELECTRICITY-BALANCE-DUE          PIC S9(7).
+           05  DI-WATER-AMT                        PIC S9(7).
            05  DI-WATER-DUE                        PIC X(10).
            05  DI-WATER-LAST-PAID                  PIC X(10).
-           05  DI-WATER-PAID-AMT                   PIC X(7).
+           05  DI-WATER-PAID-AMT                   PIC S9(7).
+           05  DI-WATER-BALANCE-DUE                PIC S9(7).
            05  DI-STATUS                           PIC X(10).
+           05  DI-CAPACITY                         PIC 9(2).
+           05  DI-OCCUPANT-COUNT                   PIC 9(2).
 
       *PAYMENT HISTORY RECORD
        FD  HISTORY-FILE.
        01  PAYMENT-HISTORY-RECORD.
-           05  PH-TRANSACTION-ID          PIC X(15).
+           05  PH-TRANSACTION-ID          PIC X(30).
            05  PH-DORM-ID                 PIC X(10).
            05  PH-PAYMENT-TYPE            PIC X(15). 
-           05  PH-AMOUNT-DUE              PIC X(7).
-           05  PH-AMOUNT-PAID             PIC X(7).
+           05  PH-AMOUNT-DUE              PIC S9(7).
+           05  PH-AMOUNT-PAID             PIC S9(7).
            05  PH-PAYMENT-DATE            PIC X(10). 
            05  PH-DUE-DATE                PIC X(10). 
-           05  PH-TIMESTAMP               PIC X(19). 
+           05  PH-TIMESTAMP               PIC X(19).
+           05  PH-OPERATOR-ID             PIC X(10).
            05  PH-NOTES                   PIC X(100).
 
+      *CONTROL RECORD (persists counters across runs)
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-TRANSACTION-COUNTER    PIC 9(8).
+
+      *WAITLIST RECORD (prospective tenants with no room available)
+       FD  WAITLIST-FILE.
+       01  WAITLIST-RECORD.
+           05  WL-NAME                    PIC X(50).
+           05  WL-AGE                     PIC 9(2).
+           05  WL-GENDER                  PIC X(15).
+           05  WL-CONTACT-NUM             PIC X(12).
+           05  WL-DATE-ADDED              PIC X(10).
+
+      *TEMP WAITLIST RECORD
+       FD  TEMP-WAITLIST-FILE.
+       01  TEMP-WAITLIST-RECORD.
+           05  TWL-NAME                   PIC X(50).
+           05  TWL-AGE                    PIC 9(2).
+           05  TWL-GENDER                 PIC X(15).
+           05  TWL-CONTACT-NUM            PIC X(12).
+           05  TWL-DATE-ADDED             PIC X(10).
+
+      *CSV EXPORT FILE (name set at runtime via WS-CSV-FILENAME)
+       FD  CSV-EXPORT-FILE.
+       01  CSV-EXPORT-RECORD               PIC X(250).
+
+      *PAYMENT RECEIPT FILE (name set at runtime, WS-RECEIPT-FILENAME)
+       FD  RECEIPT-FILE.
+       01  RECEIPT-RECORD                  PIC X(80).
+
+      *LEGACY STUDENT FILE (pre-rewrite format, migrated into
+      *TENANT-FILE/DORM-FILE by MIGRATE-LEGACY-STUDENTS, req 018)
+       FD  LEGACY-STUDENT-FILE.
+       01  LEGACY-STUDENT-RECORD.
+           05  LS-NAME                     PIC X(50).
+           05  LS-AGE                      PIC 9(2).
+           05  LS-GENDER                   PIC X(15).
+           05  LS-CONTACT-NUM              PIC X(12).
+           05  LS-RELIGION                 PIC X(20).
+           05  LS-ROOM-NUM                 PIC X(20).
+           05  LS-RENT-AMOUNT              PIC ZZZ,ZZZ.
+
 
       *WS
        WORKING-STORAGE SECTION.
@@ -91,12 +161,40 @@
        01  UTIL-EDIT-FOUND                         PIC X VALUE "N".
        01  UTIL-DELETE-CHOICE                      PIC X VALUE "Y".
        01  UTIL-DELETE-FOUND                       PIC X VALUE "N".
+       01  UTIL-CHECKOUT-CHOICE                    PIC X VALUE "Y".
        01  UTIL-FLOOR-N                            PIC 99.
        01  UTIL-ROOM-N                             PIC 999.
-       01  UTIL-SEARCH-DORM-ID                     PIC X(10). 
+       01  UTIL-CAPACITY-N                         PIC 99.
+       01  UTIL-SEARCH-DORM-ID                     PIC X(10).
+       01  UTIL-VOID-TXN-ID                        PIC X(30).
+       01  WS-VOID-FOUND                           PIC X VALUE "N".
+       01  WS-VOID-CONFIRM                         PIC X VALUE "N".
+       01  WS-VOID-ALREADY-VOIDED                  PIC X VALUE "N".
+       01  WS-VOID-SEARCH-NOTE                     PIC X(100).
+       01  WS-VOID-SRC-DORM-ID                     PIC X(10).
+       01  WS-VOID-SRC-TYPE                        PIC X(15).
+       01  WS-VOID-SRC-AMT-DUE                     PIC S9(7).
+       01  WS-VOID-SRC-AMT-PAID                    PIC S9(7).
+       01  WS-VOID-SRC-PAY-DATE                    PIC X(10).
+       01  WS-VOID-SRC-DUE-DATE                    PIC X(10).
+      *WS MIGRATE LEGACY STUDENT DATA (REQ 018)
+       01  WS-MIGRATE-COUNT                        PIC 9(4) VALUE 0.
+       01  WS-MIGRATE-UNASSIGNED                   PIC 9(4) VALUE 0.
+       01  WS-MIGRATE-ROOM-FOUND                   PIC X VALUE "N".
+       01  WS-MIGRATE-MATCH-ID                     PIC X(10).
+      *WS END-OF-MONTH DUE DATE ROLLOVER (REQ 019)
+       01  WS-ROLLOVER-CONFIRM                     PIC X VALUE "N".
+       01  WS-ROLLOVER-COUNT                       PIC 9(4) VALUE 0.
+       01  WS-ROLLOVER-DATE-IN                     PIC X(10).
+       01  WS-ROLLOVER-DATE-OUT                    PIC X(10).
+       01  WS-ROLLOVER-YEAR                        PIC 9(4).
+       01  WS-ROLLOVER-MONTH                       PIC 99.
+       01  WS-ROLLOVER-DAY                         PIC 99.
+       01  WS-ROLLOVER-DAYS-IN-MONTH               PIC 99.
        01  UTIL-DELETE-AGAIN                       PIC X VALUE "N".
        01  UTIL-CONFIRM-DELETE                     PIC X VALUE "N". 
-       01  UTIL-PM-CHOICE                          PIC X.             
+       01  UTIL-PM-CHOICE                          PIC X.
+       01  UTIL-SEARCH-TENANT-ID                   PIC X(10).
 
 
 
@@ -108,35 +206,65 @@
        01  WS-GENDER                               PIC X(15).
        01  WS-CONTACT-NUM                          PIC X(12).
        01  WS-ASSIGNED-D-ID                        PIC X(10).
-       01  WS-RENT-AMOUNT-PAID                     PIC X(6).
-       
+       01  WS-RENT-AMOUNT-PAID                     PIC S9(6).
+       01  WS-TENANT-ID-NUM                        PIC 9(9) VALUE 0.
+       01  WS-TENANT-ID-MAX                        PIC 9(9) VALUE 0.
+       01  WS-MOVE-OUT-DATE                        PIC X(10).
+       01  WS-CHECKOUT-FOUND                       PIC X VALUE "N".
+       01  WS-CHECKOUT-RENT-BAL                    PIC S9(7) VALUE 0.
+       01  WS-CHECKOUT-ELEC-BAL                    PIC S9(7) VALUE 0.
+       01  WS-CHECKOUT-WATER-BAL                   PIC S9(7) VALUE 0.
+       01  WS-CHECKOUT-TOTAL-BAL                   PIC S9(8) VALUE 0.
+       01  WS-CHECKOUT-CONFIRM                     PIC X VALUE "N".
+       01  WS-NEW-BALANCE-DUE                      PIC S9(7) VALUE 0.
+       01  WS-LATE-FEE-PCT                         PIC 9(2) VALUE 5.
+       01  WS-LATE-FEE-AMOUNT                      PIC S9(7) VALUE 0.
+       01  WS-ADD-WAITLIST-FLAG                    PIC X VALUE "N".
+       01  WS-WAITLIST-FOUND                       PIC X VALUE "N".
+       01  WS-CSV-FILENAME                         PIC X(30).
+       01  UTIL-EXPORT-CHOICE                      PIC 9.
+       01  WS-CSV-NUM-EDIT                         PIC -(7)9.
+       01  WS-CSV-RENT-AMOUNT                      PIC X(10).
+       01  WS-CSV-RENT-BALANCE                     PIC X(10).
+       01  WS-CSV-ELECTRICITY-AMT                  PIC X(10).
+       01  WS-CSV-ELECTRICITY-BALANCE              PIC X(10).
+       01  WS-CSV-WATER-AMT                        PIC X(10).
+       01  WS-CSV-WATER-BALANCE                    PIC X(10).
+       01  WS-CSV-AMOUNT-DUE                       PIC X(10).
+       01  WS-CSV-AMOUNT-PAID                      PIC X(10).
+       01  WS-RECEIPT-AMOUNT-DUE                   PIC X(10).
+       01  WS-RECEIPT-AMOUNT-PAID                  PIC X(10).
+
 
       *WS DORM
        01  WS-DORM-ID                              PIC X(10).
-       01  WS-DORM-RENT-AMOUNT                     PIC X(6).
+       01  WS-DORM-RENT-AMOUNT                     PIC S9(6).
        01  WS-DORM-ELECTRICITY                     PIC 9(4)V99.
        01  WS-DORM-WATER                           PIC 9(4)V99.
        01  WS-DORM-STATUS                          PIC X(10).
        01  WS-DORM-DATE-PAID                       PIC X(10).
        01  WS-VALID-ROOM-FLAG                      PIC X VALUE "N".
        01  WS-DORM-FILE-STATUS                     PIC XX.
+       01  WS-CONTROL-FILE-STATUS                  PIC XX.
+       01  WS-LEGACY-FILE-STATUS                   PIC XX.
 
       *WS TEMP DORM
        01  TEMP-FLOOR                              PIC X(2).
        01  TEMP-ROOM-NUM                           PIC X(3).
-       01  TEMP-RENT-AMOUNT                        PIC X(6).
+       01  TEMP-RENT-AMOUNT                        PIC S9(6) VALUE 0.
        01  TEMP-RENT-DUE                           PIC X(10).
        01  TEMP-RENT-LAST-PAID                     PIC X(10).
-       01  TEMP-ELECTRICITY-AMT                    PIC X(7).
+       01  TEMP-ELECTRICITY-AMT                    PIC S9(7) VALUE 0.
        01  TEMP-ELECTRICITY-DUE                    PIC X(10).
        01  TEMP-ELECTRICITY-LAST                   PIC X(10).
-       01  TEMP-WATER-AMT                          PIC X(7).
+       01  TEMP-WATER-AMT                          PIC S9(7) VALUE 0.
        01  TEMP-WATER-DUE                          PIC X(10).
        01  TEMP-WATER-LAST-PAID                    PIC X(10).
        01  TEMP-STATUS                             PIC X(10).
-       01  TEMP-RENT-PAID                          PIC X(6).
-       01  TEMP-ELECTRICITY-PAID                   PIC X(7).
-       01  TEMP-WATER-PAID                         PIC X(7).
+       01  TEMP-RENT-PAID                          PIC S9(6).
+       01  TEMP-ELECTRICITY-PAID                   PIC S9(7).
+       01  TEMP-WATER-PAID                         PIC S9(7).
+       01  TEMP-CAPACITY                           PIC 99 VALUE 0.
        
       *PAYMENT
        01  WS-CONFIRM-PAYMENT                      PIC X.
@@ -151,24 +279,73 @@
        01  WS-PAYMENT-HISTORY-COUNT                PIC 9(8) VALUE 0.
        01  WS-TRANSACTION-ID                       PIC X(30).
        01  WS-TRANSACTION-COUNTER                  PIC 9(8) VALUE 1000.
+       01  WS-OPERATOR-ID                           PIC X(10).
+       01  WS-FILTER-FLOOR                          PIC X(2).
+       01  WS-FILTER-STATUS                         PIC X(10).
+       01  WS-FILTER-MATCH                          PIC X VALUE "Y".
+       01  WS-RECEIPT-FILENAME                      PIC X(50).
        01  WS-CURRENT-DATE                         PIC X(10).
        01  WS-CURRENT-TIME                         PIC X(8).
        01  WS-TIMESTAMP                            PIC X(19).      
        01  WS-PAYMENT-TYPE                         PIC X(15).
-       01  WS-AMOUNT-DUE                           PIC X(7).
-       01  WS-AMOUNT-PAID                          PIC X(7).
+       01  WS-AMOUNT-DUE                           PIC S9(7).
+       01  WS-AMOUNT-PAID                          PIC S9(7).
        01  WS-PAYMENT-DATE-LOG                     PIC X(10).
        01  WS-DUE-DATE-LOG                         PIC X(10).
+       01  WS-PAYMENT-NOTES                        PIC X(100).
        01  WS-DORM-ID-TABLE.
-           05  WS-DORM-ID-ENTRY                    OCCURS 100 TIMES.
+           05  WS-DORM-ID-ENTRY                    OCCURS 9999 TIMES.
                10  WS-STORED-DORM-ID               PIC X(10).
-       01  WS-DORM-ID-COUNT                        PIC 9(3) VALUE 0.
-       01  WS-DORM-INDEX                           PIC 9(3).
+       01  WS-DORM-ID-COUNT                        PIC 9(4) VALUE 0.
+       01  WS-DORM-INDEX                           PIC 9(4).
        01  WS-DORM-FOUND                           PIC X VALUE "N".
-       
+
+      *WS BILLING SUMMARY REPORT
+       01  WS-FLOOR-SUMMARY-TABLE.
+           05  WS-FLOOR-ENTRY                      OCCURS 99 TIMES.
+               10  WS-FLOOR-ROOM-COUNT              PIC 9(4) VALUE 0.
+               10  WS-FLOOR-RENT-BILLED             PIC S9(8) VALUE 0.
+               10  WS-FLOOR-RENT-COLLECTED          PIC S9(8) VALUE 0.
+               10  WS-FLOOR-ELEC-BILLED             PIC S9(8) VALUE 0.
+               10  WS-FLOOR-ELEC-COLLECTED          PIC S9(8) VALUE 0.
+               10  WS-FLOOR-WATER-BILLED            PIC S9(8) VALUE 0.
+               10  WS-FLOOR-WATER-COLLECTED         PIC S9(8) VALUE 0.
+       01  WS-FLOOR-NUM                             PIC 9(2).
+       01  WS-GRAND-RENT-BILLED                     PIC S9(8) VALUE 0.
+       01  WS-GRAND-RENT-COLLECTED                  PIC S9(8) VALUE 0.
+       01  WS-GRAND-ELEC-BILLED                     PIC S9(8) VALUE 0.
+       01  WS-GRAND-ELEC-COLLECTED                  PIC S9(8) VALUE 0.
+       01  WS-GRAND-WATER-BILLED                    PIC S9(8) VALUE 0.
+       01  WS-GRAND-WATER-COLLECTED                 PIC S9(8) VALUE 0.
+
+      *WS OVERDUE AGING REPORT
+       01  WS-TODAY-YYYYMMDD                        PIC 9(8).
+       01  WS-DUE-YYYYMMDD                          PIC 9(8) VALUE 0.
+       01  WS-CHECK-DUE-DATE                        PIC X(10).
+       01  WS-DAYS-OVERDUE                          PIC S9(6).
+       01  WS-OVERDUE-FLAG                          PIC X VALUE "N".
+       01  WS-RENT-0-30                             PIC 9(4) VALUE 0.
+       01  WS-RENT-31-60                            PIC 9(4) VALUE 0.
+       01  WS-RENT-60-PLUS                          PIC 9(4) VALUE 0.
+       01  WS-ELEC-0-30                             PIC 9(4) VALUE 0.
+       01  WS-ELEC-31-60                            PIC 9(4) VALUE 0.
+       01  WS-ELEC-60-PLUS                          PIC 9(4) VALUE 0.
+       01  WS-WATER-0-30                            PIC 9(4) VALUE 0.
+       01  WS-WATER-31-60                           PIC 9(4) VALUE 0.
+       01  WS-WATER-60-PLUS                         PIC 9(4) VALUE 0.
+
+      *WS INPUT VALIDATION (REQ 014)
+       01  WS-VALIDATE-DATE-IN                      PIC X(10).
+       01  WS-DATE-VALID-FLAG                       PIC X VALUE "N".
+       01  WS-VALIDATE-YEAR                         PIC 9(4).
+       01  WS-VALIDATE-MONTH                        PIC 9(2).
+       01  WS-VALIDATE-DAY                          PIC 9(2).
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-TRANSACTION-COUNTER.
+           PERFORM GET-OPERATOR-ID.
            PERFORM MAIN-MENU.
+           PERFORM SAVE-TRANSACTION-COUNTER.
            STOP RUN.
 
 
@@ -176,8 +353,8 @@
       *FUNCTION: MAIN MENU
       *============================
        MAIN-MENU.
-           
-           PERFORM UNTIL UTIL-MM-CHOICE = 5
+
+           PERFORM UNTIL UTIL-MM-CHOICE = 7
            PERFORM CLEAR-SCREEN
            MOVE 0 TO UTIL-MM-CHOICE
            DISPLAY "==========================="
@@ -187,9 +364,11 @@
            DISPLAY "2 - DORM MANAGEMENT"
            DISPLAY "3 - RECORD PAYMENT"
            DISPLAY "4 - PAYMENT HISTORY"
-           DISPLAY "5 - EXIT"
+           DISPLAY "5 - EXPORT DATA (CSV)"
+           DISPLAY "6 - MIGRATE LEGACY STUDENT DATA"
+           DISPLAY "7 - EXIT"
 
-           DISPLAY "ENTER CHOICE (1 - 5): "
+           DISPLAY "ENTER CHOICE (1 - 7): "
            ACCEPT UTIL-MM-CHOICE
 
            EVALUATE UTIL-MM-CHOICE
@@ -207,6 +386,12 @@
                    MOVE 0 TO UTIL-PH-CHOICE
                    PERFORM VIEW-PAYMENT-HISTORY
                WHEN 5
+                   MOVE 0 TO UTIL-EXPORT-CHOICE
+                   PERFORM EXPORT-DATA
+               WHEN 6
+                   PERFORM CLEAR-SCREEN
+                   PERFORM MIGRATE-LEGACY-STUDENTS
+               WHEN 7
                    DISPLAY "EXITING..."
                    PERFORM EXIT-PROMT
                WHEN OTHER
@@ -217,11 +402,404 @@
            END-PERFORM
            EXIT PARAGRAPH.
 
+      *============================
+      *FUNCTION: EXPORT DATA (CSV)
+      *============================
+       EXPORT-DATA.
+           PERFORM UNTIL UTIL-EXPORT-CHOICE = 5
+           PERFORM CLEAR-SCREEN
+
+           DISPLAY "==========================="
+           DISPLAY "      EXPORT DATA (CSV)    "
+           DISPLAY "==========================="
+           DISPLAY "1 - EXPORT DORMS"
+           DISPLAY "2 - EXPORT TENANTS"
+           DISPLAY "3 - EXPORT PAYMENT HISTORY"
+           DISPLAY "4 - EXPORT ALL"
+           DISPLAY "5 - BACK TO MAIN MENU"
+
+           DISPLAY "ENTER CHOICE (1 - 5): "
+           ACCEPT UTIL-EXPORT-CHOICE
+
+           EVALUATE UTIL-EXPORT-CHOICE
+               WHEN 1
+                   PERFORM EXPORT-DORMS-CSV
+               WHEN 2
+                   PERFORM EXPORT-TENANTS-CSV
+               WHEN 3
+                   PERFORM EXPORT-HISTORY-CSV
+               WHEN 4
+                   PERFORM EXPORT-DORMS-CSV
+                   PERFORM EXPORT-TENANTS-CSV
+                   PERFORM EXPORT-HISTORY-CSV
+               WHEN 5
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE. TRY AGAIN"
+           END-EVALUATE
+
+           IF UTIL-EXPORT-CHOICE NOT = 5
+               PERFORM EXIT-PROMT
+           END-IF
+
+           END-PERFORM
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: MIGRATE LEGACY STUDENT-FILE DATA
+      *============================
+       MIGRATE-LEGACY-STUDENTS.
+           DISPLAY "=========================================="
+           DISPLAY "   MIGRATE LEGACY STUDENT-FILE DATA"
+           DISPLAY "=========================================="
+           DISPLAY "Reading students.dat (legacy pre-rewrite "
+                   "format) and importing each record as a "
+                   "new tenant."
+           DISPLAY " "
+
+           MOVE 0 TO WS-MIGRATE-COUNT
+           MOVE 0 TO WS-MIGRATE-UNASSIGNED
+
+           *> students.dat is archived to students.dat.migrated at
+           *> the end of a successful run (below), so a missing
+           *> students.dat here means this has already been done.
+           *> Guards against re-migrating and double-crediting
+           *> DI-OCCUPANT-COUNT on a second run.
+           OPEN INPUT LEGACY-STUDENT-FILE
+           IF WS-LEGACY-FILE-STATUS NOT = "00"
+               DISPLAY "STUDENTS.DAT NOT FOUND. LEGACY DATA HAS "
+                       "ALREADY BEEN MIGRATED (OR THERE IS "
+                       "NOTHING TO MIGRATE)."
+               PERFORM EXIT-PROMT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-MAX-TENANT-ID
+
+           OPEN EXTEND TENANT-FILE
+           MOVE "N" TO UTIL-EOF
+
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ LEGACY-STUDENT-FILE
+                   AT END
+                       MOVE "Y" TO UTIL-EOF
+                   NOT AT END
+                       *> Try to find a vacant room whose room
+                       *> number matches the legacy room number
+                       MOVE "N" TO WS-MIGRATE-ROOM-FOUND
+                       MOVE SPACES TO WS-MIGRATE-MATCH-ID
+
+                       OPEN INPUT DORM-FILE
+                       MOVE LOW-VALUES TO DI-ID
+                       START DORM-FILE KEY >= DI-ID
+                           INVALID KEY
+                               DISPLAY "NO DORMS IN SYSTEM"
+                       END-START
+
+                       PERFORM UNTIL WS-DORM-FILE-STATUS NOT = "00"
+                           READ DORM-FILE NEXT
+                               AT END
+                                   CONTINUE
+                               NOT AT END
+                                   IF WS-MIGRATE-ROOM-FOUND = "N"
+                                      AND DI-ROOM-NUM =
+                                          LS-ROOM-NUM(1:3)
+                                      AND DI-STATUS = "UNOCCUPIED"
+                                       MOVE "Y" TO
+                                            WS-MIGRATE-ROOM-FOUND
+                                       MOVE DI-ID TO
+                                            WS-MIGRATE-MATCH-ID
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       CLOSE DORM-FILE
+
+                       PERFORM GENERATE-TENANT-ID
+                       MOVE WS-TENANT-ID TO SI-ID IN TENANT-RECORD
+                       MOVE LS-NAME         TO SI-NAME
+                       MOVE LS-AGE          TO SI-AGE
+                       MOVE LS-GENDER       TO SI-GENDER
+                       MOVE LS-CONTACT-NUM  TO SI-CONTACT-NUM
+
+                       IF WS-MIGRATE-ROOM-FOUND = "Y"
+                           MOVE WS-MIGRATE-MATCH-ID TO
+                                SI-ASSIGNED-D-ID
+
+                           OPEN I-O DORM-FILE
+                           MOVE WS-MIGRATE-MATCH-ID TO DI-ID
+                           READ DORM-FILE
+                               INVALID KEY
+                                   DISPLAY "WARNING: ROOM "
+                                       WS-MIGRATE-MATCH-ID
+                                       " DISAPPEARED DURING "
+                                       "MIGRATION."
+                               NOT INVALID KEY
+                                   ADD 1 TO DI-OCCUPANT-COUNT
+                                   IF DI-OCCUPANT-COUNT >=
+                                      DI-CAPACITY
+                                       MOVE "OCCUPIED" TO DI-STATUS
+                                   ELSE
+                                       MOVE "UNOCCUPIED" TO
+                                            DI-STATUS
+                                   END-IF
+                                   REWRITE DORM-RECORD
+                                       INVALID KEY
+                                           DISPLAY "ERROR: COULD "
+                                               "NOT UPDATE ROOM "
+                                               WS-MIGRATE-MATCH-ID
+                                       NOT INVALID KEY
+                                           CONTINUE
+                                   END-REWRITE
+                           END-READ
+                           CLOSE DORM-FILE
+                       ELSE
+                           MOVE "UNASSIGNED" TO SI-ASSIGNED-D-ID
+                           ADD 1 TO WS-MIGRATE-UNASSIGNED
+                       END-IF
+
+                       WRITE TENANT-RECORD
+                       ADD 1 TO WS-MIGRATE-COUNT
+
+                       DISPLAY "MIGRATED: " SI-NAME
+                               " (" SI-ID IN TENANT-RECORD ") -> "
+                               "ROOM " SI-ASSIGNED-D-ID
+               END-READ
+           END-PERFORM
+
+           CLOSE LEGACY-STUDENT-FILE
+           CLOSE TENANT-FILE
+
+           *> Archive students.dat so this paragraph cannot be
+           *> re-entered against the same legacy data (see the
+           *> OPEN INPUT guard above).
+           PERFORM ARCHIVE-LEGACY-STUDENT-FILE
+
+           DISPLAY " "
+           DISPLAY "MIGRATION COMPLETE."
+           DISPLAY "TOTAL TENANTS MIGRATED : " WS-MIGRATE-COUNT
+           DISPLAY "LEFT UNASSIGNED (NO ROOM MATCH): "
+                   WS-MIGRATE-UNASSIGNED
+           IF WS-MIGRATE-UNASSIGNED > 0
+               DISPLAY "USE TENANT MANAGEMENT > EDIT TENANT TO "
+                       "ASSIGN A ROOM TO UNASSIGNED TENANTS."
+           END-IF
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: EXPORT DORMS TO CSV
+      *============================
+       EXPORT-DORMS-CSV.
+           MOVE "dorms_export.csv" TO WS-CSV-FILENAME
+           OPEN OUTPUT CSV-EXPORT-FILE
+
+           MOVE SPACES TO CSV-EXPORT-RECORD
+           STRING "DORM_ID,FLOOR,ROOM,STATUS,RENT_AMOUNT,RENT_DUE,"
+                  DELIMITED BY SIZE
+                  "RENT_BALANCE,ELECTRICITY_AMOUNT,"
+                  DELIMITED BY SIZE
+                  "ELECTRICITY_DUE,ELECTRICITY_BALANCE,"
+                  DELIMITED BY SIZE
+                  "WATER_AMOUNT,WATER_DUE,WATER_BALANCE,"
+                  DELIMITED BY SIZE
+                  "CAPACITY,OCCUPANT_COUNT"
+                  DELIMITED BY SIZE
+                  INTO CSV-EXPORT-RECORD
+           END-STRING
+           WRITE CSV-EXPORT-RECORD
+
+           OPEN INPUT DORM-FILE
+           MOVE LOW-VALUES TO DI-ID
+           START DORM-FILE KEY >= DI-ID
+               INVALID KEY
+                   DISPLAY "NO DORMS IN SYSTEM"
+           END-START
+
+           PERFORM UNTIL WS-DORM-FILE-STATUS NOT = "00"
+               READ DORM-FILE NEXT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       *> Signed amount/balance fields are edited
+                       *> through WS-CSV-NUM-EDIT first so a negative
+                       *> balance (overpayment) renders as readable
+                       *> text instead of the raw overpunched sign.
+                       MOVE DI-RENT-AMOUNT TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-RENT-AMOUNT
+                       MOVE DI-RENT-BALANCE-DUE TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-RENT-BALANCE
+                       MOVE DI-ELECTRICITY-AMT TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-ELECTRICITY-AMT
+                       MOVE DI-ELECTRICITY-BALANCE-DUE
+                            TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-ELECTRICITY-BALANCE
+                       MOVE DI-WATER-AMT TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-WATER-AMT
+                       MOVE DI-WATER-BALANCE-DUE TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-WATER-BALANCE
+
+                       MOVE SPACES TO CSV-EXPORT-RECORD
+                       STRING DI-ID DELIMITED BY SPACE "," DELIMITED
+                              BY SIZE
+                              DI-FLOOR DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              DI-ROOM-NUM DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              DI-STATUS DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              WS-CSV-RENT-AMOUNT DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              DI-RENT-DUE DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              WS-CSV-RENT-BALANCE DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              WS-CSV-ELECTRICITY-AMT DELIMITED BY
+                              SPACE "," DELIMITED BY SIZE
+                              DI-ELECTRICITY-DUE DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              WS-CSV-ELECTRICITY-BALANCE DELIMITED
+                              BY SPACE "," DELIMITED BY SIZE
+                              WS-CSV-WATER-AMT DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              DI-WATER-DUE DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              WS-CSV-WATER-BALANCE DELIMITED BY
+                              SPACE "," DELIMITED BY SIZE
+                              DI-CAPACITY DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              DI-OCCUPANT-COUNT DELIMITED BY SIZE
+                              INTO CSV-EXPORT-RECORD
+                       END-STRING
+                       WRITE CSV-EXPORT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE DORM-FILE
+           CLOSE CSV-EXPORT-FILE
+           DISPLAY "DORMS EXPORTED TO " WS-CSV-FILENAME
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: EXPORT TENANTS TO CSV
+      *============================
+       EXPORT-TENANTS-CSV.
+           MOVE "tenants_export.csv" TO WS-CSV-FILENAME
+           OPEN OUTPUT CSV-EXPORT-FILE
+
+           MOVE "TENANT_ID,NAME,AGE,GENDER,CONTACT_NUMBER,ROOM_ID"
+               TO CSV-EXPORT-RECORD
+           WRITE CSV-EXPORT-RECORD
+
+           OPEN INPUT TENANT-FILE
+           MOVE "N" TO UTIL-EOF
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ TENANT-FILE
+                   AT END
+                       MOVE "Y" TO UTIL-EOF
+                   NOT AT END
+                       MOVE SPACES TO CSV-EXPORT-RECORD
+                       STRING SI-ID IN TENANT-RECORD DELIMITED BY
+                              SPACE "," DELIMITED BY SIZE
+                              FUNCTION TRIM(SI-NAME) DELIMITED BY
+                              SIZE ","
+                              DELIMITED BY SIZE
+                              SI-AGE DELIMITED BY SIZE ","
+                              DELIMITED BY SIZE
+                              SI-GENDER DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              SI-CONTACT-NUM DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              SI-ASSIGNED-D-ID DELIMITED BY SPACE
+                              INTO CSV-EXPORT-RECORD
+                       END-STRING
+                       WRITE CSV-EXPORT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE TENANT-FILE
+           CLOSE CSV-EXPORT-FILE
+           DISPLAY "TENANTS EXPORTED TO " WS-CSV-FILENAME
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: EXPORT PAYMENT HISTORY TO CSV
+      *============================
+       EXPORT-HISTORY-CSV.
+           MOVE "history_export.csv" TO WS-CSV-FILENAME
+           OPEN OUTPUT CSV-EXPORT-FILE
+
+           MOVE SPACES TO CSV-EXPORT-RECORD
+           STRING "TRANSACTION_ID,DORM_ID,TYPE,AMOUNT_DUE,"
+                  DELIMITED BY SIZE
+                  "AMOUNT_PAID,PAYMENT_DATE,DUE_DATE,TIMESTAMP,"
+                  DELIMITED BY SIZE
+                  "OPERATOR_ID,NOTES"
+                  DELIMITED BY SIZE
+                  INTO CSV-EXPORT-RECORD
+           END-STRING
+           WRITE CSV-EXPORT-RECORD
+
+           OPEN INPUT HISTORY-FILE
+           MOVE "N" TO UTIL-EOF
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ HISTORY-FILE
+                   AT END
+                       MOVE "Y" TO UTIL-EOF
+                   NOT AT END
+                       *> Edit the signed amounts through
+                       *> WS-CSV-NUM-EDIT so a negative amount (e.g.
+                       *> a VOID reversal) renders as readable text
+                       *> instead of the raw overpunched sign.
+                       MOVE PH-AMOUNT-DUE TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-AMOUNT-DUE
+                       MOVE PH-AMOUNT-PAID TO WS-CSV-NUM-EDIT
+                       MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                            TO WS-CSV-AMOUNT-PAID
+
+                       MOVE SPACES TO CSV-EXPORT-RECORD
+                       STRING PH-TRANSACTION-ID DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              PH-DORM-ID DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              PH-PAYMENT-TYPE DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              WS-CSV-AMOUNT-DUE DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              WS-CSV-AMOUNT-PAID DELIMITED BY SPACE
+                              "," DELIMITED BY SIZE
+                              PH-PAYMENT-DATE DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              PH-DUE-DATE DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              PH-TIMESTAMP DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              PH-OPERATOR-ID DELIMITED BY SPACE ","
+                              DELIMITED BY SIZE
+                              FUNCTION TRIM(PH-NOTES) DELIMITED BY
+                              SIZE
+                              INTO CSV-EXPORT-RECORD
+                       END-STRING
+                       WRITE CSV-EXPORT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+           CLOSE CSV-EXPORT-FILE
+           DISPLAY "PAYMENT HISTORY EXPORTED TO " WS-CSV-FILENAME
+           EXIT PARAGRAPH.
+
       *============================
       *FUNCTION: VIEW PAYMENT HISTORY
       *============================
        VIEW-PAYMENT-HISTORY.
-           PERFORM UNTIL UTIL-PH-CHOICE = 3
+           PERFORM UNTIL UTIL-PH-CHOICE = 4
            PERFORM CLEAR-SCREEN
 
            DISPLAY "==============================="
@@ -229,11 +807,12 @@
            DISPLAY "==============================="
            DISPLAY "1 - View all payments"
            DISPLAY "2 - View payments by Dorm ID"
-           DISPLAY "3 - Back to main menu"
+           DISPLAY "3 - Void/Correct a payment"
+           DISPLAY "4 - Back to main menu"
 
-           DISPLAY "Enter choice(1 - 3): "
+           DISPLAY "Enter choice(1 - 4): "
            ACCEPT UTIL-PH-CHOICE
-           
+
            EVALUATE UTIL-PH-CHOICE
                WHEN 1
                    PERFORM CLEAR-SCREEN
@@ -242,15 +821,18 @@
                    PERFORM CLEAR-SCREEN
                    PERFORM DISPLAY-DORM-PAYMENT-HISTORY
                WHEN 3
+                   PERFORM CLEAR-SCREEN
+                   PERFORM VOID-PAYMENT
+               WHEN 4
                    DISPLAY "EXITING PAYMENT HISTORY..."
                    PERFORM EXIT-PROMT
-               WHEN OTHER 
+               WHEN OTHER
                    DISPLAY "INVALID INPUT "
                    PERFORM EXIT-PROMT
            END-EVALUATE
-           
+
            END-PERFORM
-           
+
            EXIT PARAGRAPH.
        
       *=====================================
@@ -282,6 +864,7 @@
                    DISPLAY "  Payment Date: " PH-PAYMENT-DATE
                    DISPLAY "  Due Date    : " PH-DUE-DATE
                    DISPLAY "  Recorded    : " PH-TIMESTAMP
+                   DISPLAY "  Operator    : " PH-OPERATOR-ID
                    DISPLAY "  Notes       : " PH-NOTES
                    DISPLAY "-------------------------------------------"
                END-READ
@@ -331,9 +914,9 @@
                        
                        *> If not found, add it
                        IF WS-DORM-FOUND = "N"
-                           IF WS-DORM-ID-COUNT < 100
+                           IF WS-DORM-ID-COUNT < 9999
                                ADD 1 TO WS-DORM-ID-COUNT
-                               MOVE PH-DORM-ID TO 
+                               MOVE PH-DORM-ID TO
                                    WS-STORED-DORM-ID(WS-DORM-ID-COUNT)
                            END-IF
                        END-IF
@@ -408,6 +991,7 @@
                            DISPLAY "  Payment Date: " PH-PAYMENT-DATE
                            DISPLAY "  Due Date    : " PH-DUE-DATE
                            DISPLAY "  Recorded    : " PH-TIMESTAMP
+                           DISPLAY "  Operator    : " PH-OPERATOR-ID
                            DISPLAY "-----------------------------------"
                        END-IF
                END-READ
@@ -421,9 +1005,151 @@
            DISPLAY " "
            PERFORM EXIT-PROMT
            EXIT PARAGRAPH.
-       
-       
-       
+
+      *============================
+      *FUNCTION: VOID/CORRECT A PAYMENT
+      *============================
+       VOID-PAYMENT.
+           DISPLAY "Enter Transaction ID to void/correct: "
+           ACCEPT UTIL-VOID-TXN-ID
+           INSPECT UTIL-VOID-TXN-ID
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           MOVE "N" TO WS-VOID-FOUND
+           MOVE "N" TO UTIL-EOF
+
+           *> Build the note text a prior VOID of this transaction
+           *> would have been recorded with, so we can detect one
+           MOVE SPACES TO WS-VOID-SEARCH-NOTE
+           STRING "VOIDS TXN " DELIMITED BY SIZE
+                  UTIL-VOID-TXN-ID DELIMITED BY SPACE
+                  INTO WS-VOID-SEARCH-NOTE
+           END-STRING
+           MOVE "N" TO WS-VOID-ALREADY-VOIDED
+
+           OPEN INPUT HISTORY-FILE
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ HISTORY-FILE
+               AT END
+                   MOVE "Y" TO UTIL-EOF
+               NOT AT END
+                   IF PH-TRANSACTION-ID = UTIL-VOID-TXN-ID
+                       MOVE "Y" TO WS-VOID-FOUND
+                       MOVE PH-DORM-ID      TO WS-VOID-SRC-DORM-ID
+                       MOVE PH-PAYMENT-TYPE TO WS-VOID-SRC-TYPE
+                       MOVE PH-AMOUNT-DUE   TO WS-VOID-SRC-AMT-DUE
+                       MOVE PH-AMOUNT-PAID  TO WS-VOID-SRC-AMT-PAID
+                       MOVE PH-PAYMENT-DATE TO WS-VOID-SRC-PAY-DATE
+                       MOVE PH-DUE-DATE     TO WS-VOID-SRC-DUE-DATE
+                   END-IF
+                   IF PH-PAYMENT-TYPE = "VOID" AND
+                      PH-NOTES = WS-VOID-SEARCH-NOTE
+                       MOVE "Y" TO WS-VOID-ALREADY-VOIDED
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-FILE
+
+           IF WS-VOID-FOUND = "N"
+               DISPLAY "ERROR: TRANSACTION " UTIL-VOID-TXN-ID
+                       " NOT FOUND."
+           ELSE
+               IF WS-VOID-SRC-TYPE = "VOID" OR
+                  WS-VOID-SRC-TYPE = "CHECKOUT"
+                   DISPLAY "ERROR: A " WS-VOID-SRC-TYPE
+                           " ENTRY CANNOT BE VOIDED."
+               ELSE
+                   IF WS-VOID-ALREADY-VOIDED = "Y"
+                       DISPLAY "ERROR: TRANSACTION "
+                               UTIL-VOID-TXN-ID
+                               " HAS ALREADY BEEN VOIDED."
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY "Found Transaction:"
+                       DISPLAY "  Dorm ID     : " WS-VOID-SRC-DORM-ID
+                       DISPLAY "  Type        : " WS-VOID-SRC-TYPE
+                       DISPLAY "  Amount Due  : " WS-VOID-SRC-AMT-DUE
+                       DISPLAY "  Amount Paid : "
+                               WS-VOID-SRC-AMT-PAID
+                       DISPLAY "  Payment Date: "
+                               WS-VOID-SRC-PAY-DATE
+                       DISPLAY " "
+                       DISPLAY "CONFIRM VOID OF THIS PAYMENT (Y/N): "
+                       ACCEPT WS-VOID-CONFIRM
+                       INSPECT WS-VOID-CONFIRM
+                           CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+                       IF WS-VOID-CONFIRM = "Y"
+                           OPEN I-O DORM-FILE
+                           MOVE WS-VOID-SRC-DORM-ID TO DI-ID
+                           READ DORM-FILE
+                           INVALID KEY
+                               DISPLAY "WARNING: DORM "
+                                       WS-VOID-SRC-DORM-ID
+                                       " NOT FOUND. BALANCE NOT "
+                                       "ADJUSTED."
+                           NOT INVALID KEY
+                               EVALUATE WS-VOID-SRC-TYPE
+                                   WHEN "RENT"
+                                       COMPUTE
+                                           DI-RENT-BALANCE-DUE =
+                                           DI-RENT-BALANCE-DUE -
+                                           WS-VOID-SRC-AMT-DUE +
+                                           WS-VOID-SRC-AMT-PAID
+                                   WHEN "ELECTRICITY"
+                                       COMPUTE
+                                       DI-ELECTRICITY-BALANCE-DUE =
+                                       DI-ELECTRICITY-BALANCE-DUE -
+                                       WS-VOID-SRC-AMT-DUE +
+                                       WS-VOID-SRC-AMT-PAID
+                                   WHEN "WATER"
+                                       COMPUTE
+                                           DI-WATER-BALANCE-DUE =
+                                           DI-WATER-BALANCE-DUE -
+                                           WS-VOID-SRC-AMT-DUE +
+                                           WS-VOID-SRC-AMT-PAID
+                               END-EVALUATE
+
+                               REWRITE DORM-RECORD
+                               INVALID KEY
+                                   DISPLAY "ERROR: COULD NOT "
+                                           "ADJUST DORM BALANCE."
+                               NOT INVALID KEY
+                                   DISPLAY "DORM BALANCE ADJUSTED."
+                               END-REWRITE
+                           END-READ
+                           CLOSE DORM-FILE
+
+                           *> Set working storage variables FIRST
+                           MOVE WS-VOID-SRC-DORM-ID TO WS-DORM-ID
+                           MOVE "VOID" TO WS-PAYMENT-TYPE
+                           MOVE WS-VOID-SRC-AMT-DUE TO WS-AMOUNT-DUE
+                           MOVE WS-VOID-SRC-AMT-PAID
+                                TO WS-AMOUNT-PAID
+                           MOVE WS-VOID-SRC-PAY-DATE
+                                TO WS-PAYMENT-DATE-LOG
+                           MOVE WS-VOID-SRC-DUE-DATE
+                                TO WS-DUE-DATE-LOG
+                           MOVE WS-VOID-SEARCH-NOTE
+                                TO WS-PAYMENT-NOTES
+
+                           *> NOW call the logging function
+                           PERFORM LOG-PAYMENT-HISTORY
+
+                           DISPLAY "PAYMENT " UTIL-VOID-TXN-ID
+                                   " HAS BEEN VOIDED."
+                       ELSE
+                           DISPLAY "VOID CANCELLED."
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
       *============================
       *FUNCTION: PAYMENT MANAGEMENT
       *============================
@@ -486,7 +1212,7 @@
                    AT END
                        CONTINUE
                    NOT AT END
-                       IF DI-STATUS = "OCCUPIED"
+                       IF DI-OCCUPANT-COUNT > 0
                            DISPLAY "ID: " DI-ID 
                                    " | Last Amount Due: " DI-RENT-AMOUNT
                                    " | Due: " DI-RENT-DUE
@@ -521,44 +1247,88 @@
                NOT INVALID KEY
                    DISPLAY "Last Amount Due: " DI-RENT-AMOUNT
                    DISPLAY "Last Due Date: " DI-RENT-DUE
+                   DISPLAY "Prior Balance Due: " DI-RENT-BALANCE-DUE
                    DISPLAY " "
-                   
+
+                   MOVE DI-RENT-DUE TO WS-CHECK-DUE-DATE
+                   ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+                   PERFORM CALC-OVERDUE-DAYS
+                   MOVE 0 TO WS-LATE-FEE-AMOUNT
+                   IF WS-OVERDUE-FLAG = "Y" AND DI-RENT-BALANCE-DUE > 0
+                       COMPUTE WS-LATE-FEE-AMOUNT ROUNDED =
+                               DI-RENT-BALANCE-DUE * WS-LATE-FEE-PCT
+                               / 100
+                       DISPLAY "LATE FEE (" WS-DAYS-OVERDUE
+                               " DAYS OVERDUE): " WS-LATE-FEE-AMOUNT
+                   END-IF
+
                    DISPLAY "Enter NEW amount due for this month: "
                    ACCEPT TEMP-RENT-AMOUNT
                    MOVE TEMP-RENT-AMOUNT TO DI-RENT-AMOUNT
-                   
+
                    DISPLAY "Enter amount paid: "
                    ACCEPT TEMP-RENT-PAID
-                   
+
                    DISPLAY "Enter payment date (YYYY-MM-DD): "
-                   MOVE SPACES TO WS-DORM-DATE-PAID
-                   ACCEPT WS-DORM-DATE-PAID
-                   
+                   MOVE "N" TO WS-DATE-VALID-FLAG
+                   PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                       MOVE SPACES TO WS-DORM-DATE-PAID
+                       ACCEPT WS-DORM-DATE-PAID
+                       MOVE WS-DORM-DATE-PAID TO WS-VALIDATE-DATE-IN
+                       PERFORM VALIDATE-DATE-FORMAT
+                       IF WS-DATE-VALID-FLAG = "N"
+                           DISPLAY "INVALID DATE. USE FORMAT "
+                                   "YYYY-MM-DD: "
+                       END-IF
+                   END-PERFORM
+
                    DISPLAY "Enter next due date (YYYY-MM-DD): "
-                   MOVE SPACES TO DI-RENT-DUE
-                   ACCEPT DI-RENT-DUE
-                   
+                   MOVE "N" TO WS-DATE-VALID-FLAG
+                   PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                       MOVE SPACES TO DI-RENT-DUE
+                       ACCEPT DI-RENT-DUE
+                       MOVE DI-RENT-DUE TO WS-VALIDATE-DATE-IN
+                       PERFORM VALIDATE-DATE-FORMAT
+                       IF WS-DATE-VALID-FLAG = "N"
+                           DISPLAY "INVALID DATE. USE FORMAT "
+                                   "YYYY-MM-DD: "
+                       END-IF
+                   END-PERFORM
+
+                   COMPUTE WS-NEW-BALANCE-DUE =
+                           DI-RENT-BALANCE-DUE + TEMP-RENT-AMOUNT
+                           - TEMP-RENT-PAID + WS-LATE-FEE-AMOUNT
+
                    DISPLAY " "
                    DISPLAY "SUMMARY:"
                    DISPLAY "  Amount Due: " DI-RENT-AMOUNT
                    DISPLAY "  Amount Paid: " TEMP-RENT-PAID
                    DISPLAY "  Payment Date: " WS-DORM-DATE-PAID
                    DISPLAY "  Next Due Date: " DI-RENT-DUE
+                   DISPLAY "  New Balance Due: " WS-NEW-BALANCE-DUE
                    DISPLAY " "
                    DISPLAY "Confirm rent payment (Y/N): "
                    ACCEPT WS-CONFIRM-PAYMENT
-                   INSPECT WS-CONFIRM-PAYMENT 
+                   INSPECT WS-CONFIRM-PAYMENT
                        CONVERTING "abcdefghijklmnopqrstuvwxyz"
                        TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                       
+
                    IF WS-CONFIRM-PAYMENT = "Y"
                        MOVE WS-DORM-DATE-PAID TO DI-RENT-LAST-PAID
                        MOVE TEMP-RENT-PAID TO DI-RENT-PAID-AMOUNT
-                       
+                       MOVE WS-NEW-BALANCE-DUE TO DI-RENT-BALANCE-DUE
+
                        *> Set working storage variables FIRST
                        MOVE UTIL-SEARCH-DORM-ID TO WS-DORM-ID
                        MOVE "RENT" TO WS-PAYMENT-TYPE
-                       MOVE TEMP-RENT-AMOUNT TO WS-AMOUNT-DUE
+                       MOVE SPACES TO WS-PAYMENT-NOTES
+                       *> Fold the late fee into the logged amount
+                       *> due so PH-AMOUNT-DUE matches what was
+                       *> actually added to the balance; otherwise
+                       *> VOID-PAYMENT's reversal leaves the late fee
+                       *> stuck in DI-RENT-BALANCE-DUE.
+                       COMPUTE WS-AMOUNT-DUE =
+                               TEMP-RENT-AMOUNT + WS-LATE-FEE-AMOUNT
                        MOVE TEMP-RENT-PAID TO WS-AMOUNT-PAID
                        MOVE WS-DORM-DATE-PAID TO WS-PAYMENT-DATE-LOG
                        MOVE DI-RENT-DUE TO WS-DUE-DATE-LOG
@@ -569,7 +1339,8 @@
                            NOT INVALID KEY
                                *> NOW call the logging function
                                PERFORM LOG-PAYMENT-HISTORY
-                               
+                               PERFORM GENERATE-PAYMENT-RECEIPT
+
                                DISPLAY "Rent payment recorded!"
                        END-REWRITE
                    ELSE
@@ -609,7 +1380,7 @@
                    AT END
                        CONTINUE
                    NOT AT END
-                       IF DI-STATUS = "OCCUPIED"
+                       IF DI-OCCUPANT-COUNT > 0
                            DISPLAY "ID: " DI-ID 
                                    " | Last Amount Due: " 
                                    DI-ELECTRICITY-AMT
@@ -647,46 +1418,100 @@
                    NOT INVALID KEY
                        DISPLAY "Last Amount Due: " DI-ELECTRICITY-AMT
                        DISPLAY "Last Due Date: " DI-ELECTRICITY-DUE
+                       DISPLAY "Prior Balance Due: "
+                               DI-ELECTRICITY-BALANCE-DUE
                        DISPLAY " "
-                       
+
+                       MOVE DI-ELECTRICITY-DUE TO WS-CHECK-DUE-DATE
+                       ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+                       PERFORM CALC-OVERDUE-DAYS
+                       MOVE 0 TO WS-LATE-FEE-AMOUNT
+                       IF WS-OVERDUE-FLAG = "Y" AND
+                               DI-ELECTRICITY-BALANCE-DUE > 0
+                           COMPUTE WS-LATE-FEE-AMOUNT ROUNDED =
+                                   DI-ELECTRICITY-BALANCE-DUE *
+                                   WS-LATE-FEE-PCT / 100
+                           DISPLAY "LATE FEE (" WS-DAYS-OVERDUE
+                                   " DAYS OVERDUE): "
+                                   WS-LATE-FEE-AMOUNT
+                       END-IF
+
                        DISPLAY "Enter NEW electricity bill amount: "
                        ACCEPT TEMP-ELECTRICITY-AMT
                        MOVE TEMP-ELECTRICITY-AMT TO DI-ELECTRICITY-AMT
-                       
+
                        DISPLAY "Enter amount paid: "
                        ACCEPT TEMP-ELECTRICITY-PAID
-                       
+
                        DISPLAY "Enter payment date (YYYY-MM-DD): "
-                       MOVE SPACES TO WS-DORM-DATE-PAID
-                       ACCEPT WS-DORM-DATE-PAID
-                       
+                       MOVE "N" TO WS-DATE-VALID-FLAG
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           MOVE SPACES TO WS-DORM-DATE-PAID
+                           ACCEPT WS-DORM-DATE-PAID
+                           MOVE WS-DORM-DATE-PAID TO
+                                WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                           IF WS-DATE-VALID-FLAG = "N"
+                               DISPLAY "INVALID DATE. USE FORMAT "
+                                       "YYYY-MM-DD: "
+                           END-IF
+                       END-PERFORM
+
                        DISPLAY "Enter next due date (YYYY-MM-DD): "
-                       MOVE SPACES TO DI-ELECTRICITY-DUE
-                       ACCEPT DI-ELECTRICITY-DUE
-                       
+                       MOVE "N" TO WS-DATE-VALID-FLAG
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           MOVE SPACES TO DI-ELECTRICITY-DUE
+                           ACCEPT DI-ELECTRICITY-DUE
+                           MOVE DI-ELECTRICITY-DUE TO
+                                WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                           IF WS-DATE-VALID-FLAG = "N"
+                               DISPLAY "INVALID DATE. USE FORMAT "
+                                       "YYYY-MM-DD: "
+                           END-IF
+                       END-PERFORM
+
+                       COMPUTE WS-NEW-BALANCE-DUE =
+                               DI-ELECTRICITY-BALANCE-DUE +
+                               TEMP-ELECTRICITY-AMT -
+                               TEMP-ELECTRICITY-PAID +
+                               WS-LATE-FEE-AMOUNT
+
                        DISPLAY " "
                        DISPLAY "SUMMARY:"
                        DISPLAY "  Amount Due: " DI-ELECTRICITY-AMT
                        DISPLAY "  Amount Paid: " TEMP-ELECTRICITY-PAID
                        DISPLAY "  Payment Date: " WS-DORM-DATE-PAID
                        DISPLAY "  Next Due Date: " DI-ELECTRICITY-DUE
+                       DISPLAY "  New Balance Due: " WS-NEW-BALANCE-DUE
                        DISPLAY " "
                        DISPLAY "Confirm payment (Y/N): "
                        ACCEPT WS-CONFIRM-PAYMENT
-                       INSPECT WS-CONFIRM-PAYMENT 
+                       INSPECT WS-CONFIRM-PAYMENT
                            CONVERTING "abcdefghijklmnopqrstuvwxyz"
                            TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                       
+
                        IF WS-CONFIRM-PAYMENT = "Y"
-                           MOVE WS-DORM-DATE-PAID 
+                           MOVE WS-DORM-DATE-PAID
 -                              TO DI-ELECTRICITY-LAST
-                           MOVE TEMP-ELECTRICITY-PAID 
+                           MOVE TEMP-ELECTRICITY-PAID
 -                              TO DI-ELECTRICITY-PAID-AMT
-                           
+                           MOVE WS-NEW-BALANCE-DUE
+                                TO DI-ELECTRICITY-BALANCE-DUE
+
                            *> Set working storage variables FIRST
                            MOVE UTIL-SEARCH-DORM-ID TO WS-DORM-ID
                            MOVE "ELECTRICITY" TO WS-PAYMENT-TYPE
-                           MOVE TEMP-ELECTRICITY-AMT TO WS-AMOUNT-DUE
+                           MOVE SPACES TO WS-PAYMENT-NOTES
+                           *> Fold the late fee into the logged
+                           *> amount due so PH-AMOUNT-DUE matches
+                           *> what was actually added to the balance;
+                           *> otherwise VOID-PAYMENT's reversal
+                           *> leaves the late fee stuck in
+                           *> DI-ELECTRICITY-BALANCE-DUE.
+                           COMPUTE WS-AMOUNT-DUE =
+                               TEMP-ELECTRICITY-AMT +
+                               WS-LATE-FEE-AMOUNT
                            MOVE TEMP-ELECTRICITY-PAID TO WS-AMOUNT-PAID
                            MOVE WS-DORM-DATE-PAID TO WS-PAYMENT-DATE-LOG
                            MOVE DI-ELECTRICITY-DUE TO WS-DUE-DATE-LOG
@@ -696,7 +1521,8 @@
                                DISPLAY "ERROR: Could not update."
                            NOT INVALID KEY
                                PERFORM LOG-PAYMENT-HISTORY
-                               
+                               PERFORM GENERATE-PAYMENT-RECEIPT
+
                                DISPLAY "Electricity payment recorded!"
                            END-REWRITE
                        ELSE
@@ -735,7 +1561,7 @@
                    AT END
                        CONTINUE
                    NOT AT END
-                       IF DI-STATUS = "OCCUPIED"
+                       IF DI-OCCUPANT-COUNT > 0
                            DISPLAY "ID: " DI-ID 
                                    " | Last Amount Due: " DI-WATER-AMT
                                    " | Due: " DI-WATER-DUE
@@ -769,44 +1595,92 @@
                    NOT INVALID KEY
                        DISPLAY "Last Amount Due: " DI-WATER-AMT
                        DISPLAY "Last Due Date: " DI-WATER-DUE
+                       DISPLAY "Prior Balance Due: "
+                               DI-WATER-BALANCE-DUE
                        DISPLAY " "
-                       
+
+                       MOVE DI-WATER-DUE TO WS-CHECK-DUE-DATE
+                       ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+                       PERFORM CALC-OVERDUE-DAYS
+                       MOVE 0 TO WS-LATE-FEE-AMOUNT
+                       IF WS-OVERDUE-FLAG = "Y" AND
+                               DI-WATER-BALANCE-DUE > 0
+                           COMPUTE WS-LATE-FEE-AMOUNT ROUNDED =
+                                   DI-WATER-BALANCE-DUE *
+                                   WS-LATE-FEE-PCT / 100
+                           DISPLAY "LATE FEE (" WS-DAYS-OVERDUE
+                                   " DAYS OVERDUE): "
+                                   WS-LATE-FEE-AMOUNT
+                       END-IF
+
                        DISPLAY "Enter NEW WATER bill amount: "
                        ACCEPT TEMP-WATER-AMT
                        MOVE TEMP-WATER-AMT TO DI-WATER-AMT
-                       
+
                        DISPLAY "Enter amount paid: "
                        ACCEPT TEMP-WATER-PAID
-                       
+
                        DISPLAY "Enter payment date (YYYY-MM-DD): "
-                       MOVE SPACES TO WS-DORM-DATE-PAID
-                       ACCEPT WS-DORM-DATE-PAID
-                       
+                       MOVE "N" TO WS-DATE-VALID-FLAG
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           MOVE SPACES TO WS-DORM-DATE-PAID
+                           ACCEPT WS-DORM-DATE-PAID
+                           MOVE WS-DORM-DATE-PAID TO
+                                WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                           IF WS-DATE-VALID-FLAG = "N"
+                               DISPLAY "INVALID DATE. USE FORMAT "
+                                       "YYYY-MM-DD: "
+                           END-IF
+                       END-PERFORM
+
                        DISPLAY "Enter next due date (YYYY-MM-DD): "
-                       MOVE SPACES TO DI-WATER-DUE
-                       ACCEPT DI-WATER-DUE
-                       
+                       MOVE "N" TO WS-DATE-VALID-FLAG
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           MOVE SPACES TO DI-WATER-DUE
+                           ACCEPT DI-WATER-DUE
+                           MOVE DI-WATER-DUE TO WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                           IF WS-DATE-VALID-FLAG = "N"
+                               DISPLAY "INVALID DATE. USE FORMAT "
+                                       "YYYY-MM-DD: "
+                           END-IF
+                       END-PERFORM
+
+                       COMPUTE WS-NEW-BALANCE-DUE =
+                               DI-WATER-BALANCE-DUE + TEMP-WATER-AMT
+                               - TEMP-WATER-PAID + WS-LATE-FEE-AMOUNT
+
                        DISPLAY " "
                        DISPLAY "SUMMARY:"
                        DISPLAY "  Amount Due: " DI-WATER-AMT
                        DISPLAY "  Amount Paid: " TEMP-WATER-PAID
                        DISPLAY "  Payment Date: " WS-DORM-DATE-PAID
                        DISPLAY "  Next Due Date: " DI-WATER-DUE
+                       DISPLAY "  New Balance Due: " WS-NEW-BALANCE-DUE
                        DISPLAY " "
                        DISPLAY "Confirm payment (Y/N): "
                        ACCEPT WS-CONFIRM-PAYMENT
-                       INSPECT WS-CONFIRM-PAYMENT 
+                       INSPECT WS-CONFIRM-PAYMENT
                            CONVERTING "abcdefghijklmnopqrstuvwxyz"
                            TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                       
+
                     IF WS-CONFIRM-PAYMENT = "Y"
                        MOVE WS-DORM-DATE-PAID TO DI-WATER-LAST-PAID
                        MOVE TEMP-WATER-PAID TO DI-WATER-PAID-AMT
-                       
+                       MOVE WS-NEW-BALANCE-DUE TO DI-WATER-BALANCE-DUE
+
                        *> Set working storage variables FIRST
                        MOVE UTIL-SEARCH-DORM-ID TO WS-DORM-ID
                        MOVE "WATER" TO WS-PAYMENT-TYPE
-                       MOVE TEMP-WATER-AMT TO WS-AMOUNT-DUE
+                       MOVE SPACES TO WS-PAYMENT-NOTES
+                       *> Fold the late fee into the logged amount
+                       *> due so PH-AMOUNT-DUE matches what was
+                       *> actually added to the balance; otherwise
+                       *> VOID-PAYMENT's reversal leaves the late fee
+                       *> stuck in DI-WATER-BALANCE-DUE.
+                       COMPUTE WS-AMOUNT-DUE =
+                               TEMP-WATER-AMT + WS-LATE-FEE-AMOUNT
                        MOVE TEMP-WATER-PAID TO WS-AMOUNT-PAID
                        MOVE WS-DORM-DATE-PAID TO WS-PAYMENT-DATE-LOG
                        MOVE DI-WATER-DUE TO WS-DUE-DATE-LOG
@@ -816,7 +1690,8 @@
                                DISPLAY "ERROR: Could not update."
                            NOT INVALID KEY
                                PERFORM LOG-PAYMENT-HISTORY
-                               
+                               PERFORM GENERATE-PAYMENT-RECEIPT
+
                                DISPLAY "Water payment recorded!"
                        END-REWRITE
                    ELSE
@@ -835,7 +1710,7 @@
       *FUNCTION: DORM MANAGEMENT
       *============================
        DORM-MANAGEMENT.
-           PERFORM UNTIL UTIL-DM-CHOICE = 5
+           PERFORM UNTIL UTIL-DM-CHOICE = 9
            PERFORM CLEAR-SCREEN
 
            DISPLAY "==========================="
@@ -845,9 +1720,13 @@
            DISPLAY "2 - VIEW DORMS"
            DISPLAY "3 - EDIT DORM INFO"
            DISPLAY "4 - DELETE DORMS"
-           DISPLAY "5 - EXIT"
+           DISPLAY "5 - MONTHLY BILLING SUMMARY REPORT"
+           DISPLAY "6 - OVERDUE ACCOUNTS (AGING) REPORT"
+           DISPLAY "7 - VIEW DORMS (FILTERED BY FLOOR/STATUS)"
+           DISPLAY "8 - END-OF-MONTH DUE DATE ROLLOVER"
+           DISPLAY "9 - EXIT"
 
-           DISPLAY "ENTER CHOICE (1 - 5): "
+           DISPLAY "ENTER CHOICE (1 - 9): "
            ACCEPT UTIL-DM-CHOICE
 
            EVALUATE UTIL-DM-CHOICE
@@ -861,12 +1740,28 @@
                WHEN 3
                    PERFORM CLEAR-SCREEN
                    PERFORM EDIT-DORM
-                   
+
                WHEN 4
                    PERFORM CLEAR-SCREEN
                    PERFORM DELETE-DORM
 
                WHEN 5
+                   PERFORM CLEAR-SCREEN
+                   PERFORM BILLING-SUMMARY-REPORT
+
+               WHEN 6
+                   PERFORM CLEAR-SCREEN
+                   PERFORM OVERDUE-AGING-REPORT
+
+               WHEN 7
+                   PERFORM CLEAR-SCREEN
+                   PERFORM VIEW-DORMS-FILTERED
+
+               WHEN 8
+                   PERFORM CLEAR-SCREEN
+                   PERFORM MONTH-END-DUE-DATE-ROLLOVER
+
+               WHEN 9
                    DISPLAY "EXITING DORM MANAGEMENT..."
                    PERFORM EXIT-PROMT
 
@@ -874,7 +1769,7 @@
                    DISPLAY "INVALID INPUT, TRY AGAIN"
                    PERFORM EXIT-PROMT
            END-EVALUATE
-           
+
            END-PERFORM
            EXIT PARAGRAPH.
 
@@ -903,14 +1798,36 @@
        
                    DISPLAY "PLEASE ENTER DORM ROOM FLOOR (e.g., 01): "
                    ACCEPT UTIL-FLOOR-N
-       
+                   PERFORM UNTIL UTIL-FLOOR-N > 0
+                       DISPLAY "INVALID FLOOR. MUST BE GREATER "
+                               "THAN 0: "
+                       ACCEPT UTIL-FLOOR-N
+                   END-PERFORM
+
                    DISPLAY "PLEASE ENTER DORM ROOM NUMBER (e.g., 001): "
                    ACCEPT UTIL-ROOM-N
-       
+                   PERFORM UNTIL UTIL-ROOM-N > 0
+                       DISPLAY "INVALID ROOM NUMBER. MUST BE "
+                               "GREATER THAN 0: "
+                       ACCEPT UTIL-ROOM-N
+                   END-PERFORM
+
                    DISPLAY "PLEASE ENTER RENT AMOUNT: "
                    ACCEPT WS-DORM-RENT-AMOUNT
-       
-                   
+                   PERFORM UNTIL WS-DORM-RENT-AMOUNT > 0
+                       DISPLAY "INVALID AMOUNT. MUST BE GREATER "
+                               "THAN 0: "
+                       ACCEPT WS-DORM-RENT-AMOUNT
+                   END-PERFORM
+
+                   DISPLAY "PLEASE ENTER ROOM CAPACITY "
+                           "(MAX TENANTS, e.g., 01): "
+                   ACCEPT UTIL-CAPACITY-N
+                   IF UTIL-CAPACITY-N = 0
+                       MOVE 1 TO UTIL-CAPACITY-N
+                   END-IF
+
+
                    *> Generate unique ID (Format: F01-R001)
                    STRING "F" DELIMITED BY SIZE
                           UTIL-FLOOR-N DELIMITED BY SIZE
@@ -929,6 +1846,11 @@
                            MOVE UTIL-FLOOR-N        TO DI-FLOOR
                            MOVE UTIL-ROOM-N         TO DI-ROOM-NUM
                            MOVE WS-DORM-RENT-AMOUNT TO DI-RENT-AMOUNT
+                           MOVE 0  TO DI-RENT-BALANCE-DUE
+                           MOVE 0  TO DI-ELECTRICITY-BALANCE-DUE
+                           MOVE 0  TO DI-WATER-BALANCE-DUE
+                           MOVE UTIL-CAPACITY-N     TO DI-CAPACITY
+                           MOVE 0  TO DI-OCCUPANT-COUNT
                            MOVE "UNOCCUPIED"        TO DI-STATUS
        
                            WRITE DORM-RECORD
@@ -986,8 +1908,10 @@
                    DISPLAY "Floor          : " DI-FLOOR
                    DISPLAY "Room Number    : " DI-ROOM-NUM
                    DISPLAY "Status         : " DI-STATUS
+                   DISPLAY "Occupants      : " DI-OCCUPANT-COUNT
+                           "/" DI-CAPACITY
                    DISPLAY "---------------------------------------"
-                   
+
                    DISPLAY "RENT"
                    DISPLAY "  Amount Due   : " DI-RENT-AMOUNT
                    DISPLAY "  Due Date     : " DI-RENT-DUE
@@ -1014,12 +1938,456 @@
            END-PERFORM
        
            CLOSE DORM-FILE
-       
+
            PERFORM EXIT-PROMT
            EXIT PARAGRAPH.
-       
+
+      *============================
+      *FUNCTION: VIEW DORMS FILTERED BY FLOOR/STATUS
+      *============================
+       VIEW-DORMS-FILTERED.
+           DISPLAY "FILTER BY FLOOR (e.g., 01, keep empty for ANY): "
+           MOVE SPACES TO WS-FILTER-FLOOR
+           ACCEPT WS-FILTER-FLOOR
+
+           DISPLAY "FILTER BY STATUS (OCCUPIED/UNOCCUPIED, "
+                   "keep empty for ANY): "
+           MOVE SPACES TO WS-FILTER-STATUS
+           ACCEPT WS-FILTER-STATUS
+           IF WS-FILTER-STATUS NOT = SPACES
+               INSPECT WS-FILTER-STATUS
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF
+
+           OPEN INPUT DORM-FILE
+
+           MOVE "N" TO UTIL-EOF
+
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ DORM-FILE
+               AT END
+                   MOVE "Y" TO UTIL-EOF
+               NOT AT END
+                   MOVE "Y" TO WS-FILTER-MATCH
+                   IF WS-FILTER-FLOOR NOT = SPACES AND
+                      WS-FILTER-FLOOR NOT = DI-FLOOR
+                       MOVE "N" TO WS-FILTER-MATCH
+                   END-IF
+                   IF WS-FILTER-STATUS NOT = SPACES AND
+                      WS-FILTER-STATUS NOT = DI-STATUS
+                       MOVE "N" TO WS-FILTER-MATCH
+                   END-IF
+
+                   IF WS-FILTER-MATCH = "Y"
+                       DISPLAY "======================================="
+                       DISPLAY "           Dorm ID: " DI-ID
+                       DISPLAY "======================================="
+                       DISPLAY "Floor          : " DI-FLOOR
+                       DISPLAY "Room Number    : " DI-ROOM-NUM
+                       DISPLAY "Status         : " DI-STATUS
+                       DISPLAY "Occupants      : " DI-OCCUPANT-COUNT
+                               "/" DI-CAPACITY
+                       DISPLAY "Rent Amount Due: " DI-RENT-AMOUNT
+                       DISPLAY "======================================="
+                       DISPLAY SPACE
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DORM-FILE
+
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: MONTHLY BILLING SUMMARY REPORT
+      *================================
+       BILLING-SUMMARY-REPORT.
+           INITIALIZE WS-FLOOR-SUMMARY-TABLE
+           MOVE 0 TO WS-GRAND-RENT-BILLED
+           MOVE 0 TO WS-GRAND-RENT-COLLECTED
+           MOVE 0 TO WS-GRAND-ELEC-BILLED
+           MOVE 0 TO WS-GRAND-ELEC-COLLECTED
+           MOVE 0 TO WS-GRAND-WATER-BILLED
+           MOVE 0 TO WS-GRAND-WATER-COLLECTED
+
+           OPEN INPUT DORM-FILE
+           MOVE "N" TO UTIL-EOF
+
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ DORM-FILE
+                   AT END
+                       MOVE "Y" TO UTIL-EOF
+                   NOT AT END
+                       MOVE DI-FLOOR TO WS-FLOOR-NUM
+                       ADD 1 TO WS-FLOOR-ROOM-COUNT(WS-FLOOR-NUM)
+                       ADD DI-RENT-AMOUNT
+                           TO WS-FLOOR-RENT-BILLED(WS-FLOOR-NUM)
+                       ADD DI-RENT-PAID-AMOUNT
+                           TO WS-FLOOR-RENT-COLLECTED(WS-FLOOR-NUM)
+                       ADD DI-ELECTRICITY-AMT
+                           TO WS-FLOOR-ELEC-BILLED(WS-FLOOR-NUM)
+                       ADD DI-ELECTRICITY-PAID-AMT
+                           TO WS-FLOOR-ELEC-COLLECTED(WS-FLOOR-NUM)
+                       ADD DI-WATER-AMT
+                           TO WS-FLOOR-WATER-BILLED(WS-FLOOR-NUM)
+                       ADD DI-WATER-PAID-AMT
+                           TO WS-FLOOR-WATER-COLLECTED(WS-FLOOR-NUM)
+
+                       ADD DI-RENT-AMOUNT TO WS-GRAND-RENT-BILLED
+                       ADD DI-RENT-PAID-AMOUNT
+                           TO WS-GRAND-RENT-COLLECTED
+                       ADD DI-ELECTRICITY-AMT TO WS-GRAND-ELEC-BILLED
+                       ADD DI-ELECTRICITY-PAID-AMT
+                           TO WS-GRAND-ELEC-COLLECTED
+                       ADD DI-WATER-AMT TO WS-GRAND-WATER-BILLED
+                       ADD DI-WATER-PAID-AMT TO WS-GRAND-WATER-COLLECTED
+               END-READ
+           END-PERFORM
+
+           CLOSE DORM-FILE
+
+           DISPLAY " "
+           DISPLAY "================================================"
+           DISPLAY "     MONTHLY BILLING SUMMARY REPORT (BY FLOOR)"
+           DISPLAY "================================================"
+
+           PERFORM VARYING WS-FLOOR-NUM FROM 1 BY 1
+               UNTIL WS-FLOOR-NUM > 99
+               IF WS-FLOOR-ROOM-COUNT(WS-FLOOR-NUM) > 0
+                   DISPLAY " "
+                   DISPLAY "FLOOR " WS-FLOOR-NUM
+                           " (" WS-FLOOR-ROOM-COUNT(WS-FLOOR-NUM)
+                           " ROOMS)"
+                   DISPLAY "  RENT        BILLED: "
+                           WS-FLOOR-RENT-BILLED(WS-FLOOR-NUM)
+                           " COLLECTED: "
+                           WS-FLOOR-RENT-COLLECTED(WS-FLOOR-NUM)
+                   DISPLAY "  ELECTRICITY BILLED: "
+                           WS-FLOOR-ELEC-BILLED(WS-FLOOR-NUM)
+                           " COLLECTED: "
+                           WS-FLOOR-ELEC-COLLECTED(WS-FLOOR-NUM)
+                   DISPLAY "  WATER       BILLED: "
+                           WS-FLOOR-WATER-BILLED(WS-FLOOR-NUM)
+                           " COLLECTED: "
+                           WS-FLOOR-WATER-COLLECTED(WS-FLOOR-NUM)
+                   DISPLAY "-----------------------------------------"
+               END-IF
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "BUILDING TOTALS"
+           DISPLAY "  RENT        BILLED: " WS-GRAND-RENT-BILLED
+                   " COLLECTED: " WS-GRAND-RENT-COLLECTED
+           DISPLAY "  ELECTRICITY BILLED: " WS-GRAND-ELEC-BILLED
+                   " COLLECTED: " WS-GRAND-ELEC-COLLECTED
+           DISPLAY "  WATER       BILLED: " WS-GRAND-WATER-BILLED
+                   " COLLECTED: " WS-GRAND-WATER-COLLECTED
+           DISPLAY "================================================"
+           DISPLAY " "
+
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: OVERDUE ACCOUNTS AGING REPORT
+      *================================
+       OVERDUE-AGING-REPORT.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE 0 TO WS-RENT-0-30  WS-RENT-31-60  WS-RENT-60-PLUS
+           MOVE 0 TO WS-ELEC-0-30  WS-ELEC-31-60  WS-ELEC-60-PLUS
+           MOVE 0 TO WS-WATER-0-30 WS-WATER-31-60 WS-WATER-60-PLUS
+
+           DISPLAY " "
+           DISPLAY "================================================"
+           DISPLAY "         OVERDUE ACCOUNTS AGING REPORT"
+           DISPLAY "================================================"
+
+           OPEN INPUT DORM-FILE
+
+           MOVE LOW-VALUES TO DI-ID
+           START DORM-FILE KEY >= DI-ID
+               INVALID KEY
+                   DISPLAY "NO DORMS IN SYSTEM"
+           END-START
+
+           PERFORM UNTIL WS-DORM-FILE-STATUS NOT = "00"
+               READ DORM-FILE NEXT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF DI-OCCUPANT-COUNT > 0
+                           MOVE DI-RENT-DUE TO WS-CHECK-DUE-DATE
+                           PERFORM CALC-OVERDUE-DAYS
+                           IF WS-OVERDUE-FLAG = "Y"
+                               DISPLAY "ID: " DI-ID
+                                       " | RENT OVERDUE "
+                                       WS-DAYS-OVERDUE " DAYS"
+                               PERFORM BUCKET-RENT-OVERDUE
+                           END-IF
+
+                           MOVE DI-ELECTRICITY-DUE TO WS-CHECK-DUE-DATE
+                           PERFORM CALC-OVERDUE-DAYS
+                           IF WS-OVERDUE-FLAG = "Y"
+                               DISPLAY "ID: " DI-ID
+                                       " | ELECTRICITY OVERDUE "
+                                       WS-DAYS-OVERDUE " DAYS"
+                               PERFORM BUCKET-ELEC-OVERDUE
+                           END-IF
+
+                           MOVE DI-WATER-DUE TO WS-CHECK-DUE-DATE
+                           PERFORM CALC-OVERDUE-DAYS
+                           IF WS-OVERDUE-FLAG = "Y"
+                               DISPLAY "ID: " DI-ID
+                                       " | WATER OVERDUE "
+                                       WS-DAYS-OVERDUE " DAYS"
+                               PERFORM BUCKET-WATER-OVERDUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DORM-FILE
+
+           DISPLAY " "
+           DISPLAY "SUMMARY (# of overdue bills, by age bucket)"
+           DISPLAY "                 0-30     31-60    60+"
+           DISPLAY "  RENT        : " WS-RENT-0-30
+                   "      " WS-RENT-31-60 "      " WS-RENT-60-PLUS
+           DISPLAY "  ELECTRICITY : " WS-ELEC-0-30
+                   "      " WS-ELEC-31-60 "      " WS-ELEC-60-PLUS
+           DISPLAY "  WATER       : " WS-WATER-0-30
+                   "      " WS-WATER-31-60 "      " WS-WATER-60-PLUS
+           DISPLAY "================================================"
+           DISPLAY " "
+
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: END-OF-MONTH DUE DATE ROLLOVER
+      *================================
+       MONTH-END-DUE-DATE-ROLLOVER.
+           DISPLAY "=========================================="
+           DISPLAY "   END-OF-MONTH DUE DATE ROLLOVER"
+           DISPLAY "=========================================="
+           DISPLAY "This advances the rent, electricity, and "
+                   "water due dates by one month for every "
+                   "occupied room."
+           DISPLAY " "
+           DISPLAY "CONFIRM ROLLOVER FOR ALL OCCUPIED ROOMS "
+                   "(Y/N): "
+           ACCEPT WS-ROLLOVER-CONFIRM
+           INSPECT WS-ROLLOVER-CONFIRM
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           IF WS-ROLLOVER-CONFIRM = "Y"
+               MOVE 0 TO WS-ROLLOVER-COUNT
+
+               OPEN I-O DORM-FILE
+               MOVE LOW-VALUES TO DI-ID
+               START DORM-FILE KEY >= DI-ID
+                   INVALID KEY
+                       DISPLAY "NO DORMS IN SYSTEM"
+               END-START
+
+               PERFORM UNTIL WS-DORM-FILE-STATUS NOT = "00"
+                   READ DORM-FILE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF DI-OCCUPANT-COUNT > 0
+                               MOVE DI-RENT-DUE TO
+                                    WS-ROLLOVER-DATE-IN
+                               PERFORM ADVANCE-DATE-ONE-MONTH
+                               MOVE WS-ROLLOVER-DATE-OUT TO
+                                    DI-RENT-DUE
+
+                               MOVE DI-ELECTRICITY-DUE TO
+                                    WS-ROLLOVER-DATE-IN
+                               PERFORM ADVANCE-DATE-ONE-MONTH
+                               MOVE WS-ROLLOVER-DATE-OUT TO
+                                    DI-ELECTRICITY-DUE
+
+                               MOVE DI-WATER-DUE TO
+                                    WS-ROLLOVER-DATE-IN
+                               PERFORM ADVANCE-DATE-ONE-MONTH
+                               MOVE WS-ROLLOVER-DATE-OUT TO
+                                    DI-WATER-DUE
+
+                               REWRITE DORM-RECORD
+                                   INVALID KEY
+                                       DISPLAY "ERROR: COULD NOT "
+                                           "ROLL OVER ROOM "
+                                           DI-ID
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-ROLLOVER-COUNT
+                               END-REWRITE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DORM-FILE
+
+               DISPLAY " "
+               DISPLAY "ROLLOVER COMPLETE. ROOMS UPDATED: "
+                       WS-ROLLOVER-COUNT
+           ELSE
+               DISPLAY "ROLLOVER CANCELLED."
+           END-IF
+
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: ADVANCE A YYYY-MM-DD DATE BY ONE MONTH
+      *================================
+       ADVANCE-DATE-ONE-MONTH.
+           MOVE WS-ROLLOVER-DATE-IN TO WS-ROLLOVER-DATE-OUT
+
+           IF WS-ROLLOVER-DATE-IN NOT = SPACES
+               MOVE WS-ROLLOVER-DATE-IN(1:4) TO WS-ROLLOVER-YEAR
+               MOVE WS-ROLLOVER-DATE-IN(6:2) TO WS-ROLLOVER-MONTH
+               MOVE WS-ROLLOVER-DATE-IN(9:2) TO WS-ROLLOVER-DAY
+
+               ADD 1 TO WS-ROLLOVER-MONTH
+               IF WS-ROLLOVER-MONTH > 12
+                   MOVE 1 TO WS-ROLLOVER-MONTH
+                   ADD 1 TO WS-ROLLOVER-YEAR
+               END-IF
+
+               *> Clamp the day to the target month's last valid
+               *> day (e.g. 2026-01-31 -> 2026-02-28, not the
+               *> invalid 2026-02-31) so CALC-OVERDUE-DAYS never
+               *> feeds FUNCTION INTEGER-OF-DATE a nonexistent date.
+               EVALUATE WS-ROLLOVER-MONTH
+                   WHEN 4
+                   WHEN 6
+                   WHEN 9
+                   WHEN 11
+                       MOVE 30 TO WS-ROLLOVER-DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(WS-ROLLOVER-YEAR, 400) = 0
+                          OR (FUNCTION MOD(WS-ROLLOVER-YEAR, 4) = 0
+                          AND FUNCTION MOD(WS-ROLLOVER-YEAR, 100)
+                              NOT = 0)
+                           MOVE 29 TO WS-ROLLOVER-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-ROLLOVER-DAYS-IN-MONTH
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-ROLLOVER-DAYS-IN-MONTH
+               END-EVALUATE
+
+               IF WS-ROLLOVER-DAY > WS-ROLLOVER-DAYS-IN-MONTH
+                   MOVE WS-ROLLOVER-DAYS-IN-MONTH TO WS-ROLLOVER-DAY
+               END-IF
+
+               MOVE SPACES TO WS-ROLLOVER-DATE-OUT
+               STRING WS-ROLLOVER-YEAR DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-ROLLOVER-MONTH DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-ROLLOVER-DAY DELIMITED BY SIZE
+                      INTO WS-ROLLOVER-DATE-OUT
+               END-STRING
+           END-IF
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: CALCULATE OVERDUE DAYS
+      *================================
+       CALC-OVERDUE-DAYS.
+           MOVE "N" TO WS-OVERDUE-FLAG
+           MOVE 0 TO WS-DAYS-OVERDUE
+
+           IF WS-CHECK-DUE-DATE NOT = SPACES
+               MOVE WS-CHECK-DUE-DATE(1:4) TO WS-DUE-YYYYMMDD(1:4)
+               MOVE WS-CHECK-DUE-DATE(6:2) TO WS-DUE-YYYYMMDD(5:2)
+               MOVE WS-CHECK-DUE-DATE(9:2) TO WS-DUE-YYYYMMDD(7:2)
+
+               COMPUTE WS-DAYS-OVERDUE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD) -
+                   FUNCTION INTEGER-OF-DATE(WS-DUE-YYYYMMDD)
+
+               IF WS-DAYS-OVERDUE > 0
+                   MOVE "Y" TO WS-OVERDUE-FLAG
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: VALIDATE DATE FORMAT (YYYY-MM-DD)
+      *================================
+       VALIDATE-DATE-FORMAT.
+           MOVE "N" TO WS-DATE-VALID-FLAG
+
+           IF WS-VALIDATE-DATE-IN(5:1) = "-" AND
+              WS-VALIDATE-DATE-IN(8:1) = "-" AND
+              WS-VALIDATE-DATE-IN(1:4) IS NUMERIC AND
+              WS-VALIDATE-DATE-IN(6:2) IS NUMERIC AND
+              WS-VALIDATE-DATE-IN(9:2) IS NUMERIC
+
+               MOVE WS-VALIDATE-DATE-IN(1:4) TO WS-VALIDATE-YEAR
+               MOVE WS-VALIDATE-DATE-IN(6:2) TO WS-VALIDATE-MONTH
+               MOVE WS-VALIDATE-DATE-IN(9:2) TO WS-VALIDATE-DAY
+
+               IF WS-VALIDATE-MONTH >= 1 AND WS-VALIDATE-MONTH <= 12
+                   AND WS-VALIDATE-DAY >= 1 AND WS-VALIDATE-DAY <= 31
+                   MOVE "Y" TO WS-DATE-VALID-FLAG
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: BUCKET RENT OVERDUE
+      *================================
+       BUCKET-RENT-OVERDUE.
+           IF WS-DAYS-OVERDUE <= 30
+               ADD 1 TO WS-RENT-0-30
+           ELSE
+               IF WS-DAYS-OVERDUE <= 60
+                   ADD 1 TO WS-RENT-31-60
+               ELSE
+                   ADD 1 TO WS-RENT-60-PLUS
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: BUCKET ELECTRICITY OVERDUE
+      *================================
+       BUCKET-ELEC-OVERDUE.
+           IF WS-DAYS-OVERDUE <= 30
+               ADD 1 TO WS-ELEC-0-30
+           ELSE
+               IF WS-DAYS-OVERDUE <= 60
+                   ADD 1 TO WS-ELEC-31-60
+               ELSE
+                   ADD 1 TO WS-ELEC-60-PLUS
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
+      *================================
+      *FUNCTION: BUCKET WATER OVERDUE
+      *================================
+       BUCKET-WATER-OVERDUE.
+           IF WS-DAYS-OVERDUE <= 30
+               ADD 1 TO WS-WATER-0-30
+           ELSE
+               IF WS-DAYS-OVERDUE <= 60
+                   ADD 1 TO WS-WATER-31-60
+               ELSE
+                   ADD 1 TO WS-WATER-60-PLUS
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
       *============================
-      *FUNCTION: EDIT DORMS 
+      *FUNCTION: EDIT DORMS
       *============================
        EDIT-DORM.
            DISPLAY "YOU CHOSE TO EDIT DORM"
@@ -1048,13 +2416,22 @@
                    DISPLAY "Current Room: " DI-ROOM-NUM
                    DISPLAY "Current Rent: " DI-RENT-AMOUNT
                    DISPLAY "Current Status: " DI-STATUS
+                   DISPLAY "Current Occupants: " DI-OCCUPANT-COUNT
+                           "/" DI-CAPACITY
                    DISPLAY " "
        
                    
-                   DISPLAY "Edit Floor (keep empty to unchanged): "
-                   ACCEPT TEMP-FLOOR
-                   IF TEMP-FLOOR NOT = SPACES
-                       MOVE TEMP-FLOOR TO DI-FLOOR
+                   *> Accept through the same numeric UTIL-FLOOR-N
+                   *> field ADD-DORM uses, so a bad floor can never
+                   *> reach DI-FLOOR and later be used as an
+                   *> out-of-range subscript in the billing summary's
+                   *> WS-FLOOR-SUMMARY-TABLE (OCCURS 99).
+                   DISPLAY "Edit Floor (01-99, enter 0 to keep "
+                           "unchanged): "
+                   MOVE 0 TO UTIL-FLOOR-N
+                   ACCEPT UTIL-FLOOR-N
+                   IF UTIL-FLOOR-N NOT = 0
+                       MOVE UTIL-FLOOR-N TO DI-FLOOR
                    END-IF
        
                    
@@ -1067,17 +2444,28 @@
        
                    
                    DISPLAY "Edit Rent Amount "
-                           "(keep empty to unchanged): "
+                           "(enter 0 to keep unchanged): "
+                   MOVE 0 TO TEMP-RENT-AMOUNT
                    ACCEPT TEMP-RENT-AMOUNT
-                   IF TEMP-RENT-AMOUNT NOT = SPACES
+                   IF TEMP-RENT-AMOUNT NOT = 0
                        MOVE TEMP-RENT-AMOUNT TO DI-RENT-AMOUNT
                    END-IF
        
                    
-                   DISPLAY "Edit Rent Due Date "
-                           "(keep empty to unchanged): "
+                   DISPLAY "Edit Rent Due Date (YYYY-MM-DD, "
+                           "keep empty to unchanged): "
+                   MOVE SPACES TO TEMP-RENT-DUE
                    ACCEPT TEMP-RENT-DUE
                    IF TEMP-RENT-DUE NOT = SPACES
+                       MOVE TEMP-RENT-DUE TO WS-VALIDATE-DATE-IN
+                       PERFORM VALIDATE-DATE-FORMAT
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           DISPLAY "INVALID DATE. USE FORMAT "
+                                   "YYYY-MM-DD: "
+                           ACCEPT TEMP-RENT-DUE
+                           MOVE TEMP-RENT-DUE TO WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                       END-PERFORM
                        MOVE TEMP-RENT-DUE TO DI-RENT-DUE
                    END-IF
        
@@ -1092,19 +2480,32 @@
        
                    
                    DISPLAY "Edit Electricity Amount "
-                           "(keep empty to unchanged): "
+                           "(enter 0 to keep unchanged): "
+                   MOVE 0 TO TEMP-ELECTRICITY-AMT
                    ACCEPT TEMP-ELECTRICITY-AMT
-                   IF TEMP-ELECTRICITY-AMT NOT = SPACES
-                       MOVE TEMP-ELECTRICITY-AMT 
+                   IF TEMP-ELECTRICITY-AMT NOT = 0
+                       MOVE TEMP-ELECTRICITY-AMT
                             TO DI-ELECTRICITY-AMT
                    END-IF
        
                    
-                   DISPLAY "Edit Electricity Due "
-                           "(keep empty to unchanged): "
+                   DISPLAY "Edit Electricity Due (YYYY-MM-DD, "
+                           "keep empty to unchanged): "
+                   MOVE SPACES TO TEMP-ELECTRICITY-DUE
                    ACCEPT TEMP-ELECTRICITY-DUE
                    IF TEMP-ELECTRICITY-DUE NOT = SPACES
-                       MOVE TEMP-ELECTRICITY-DUE 
+                       MOVE TEMP-ELECTRICITY-DUE
+                            TO WS-VALIDATE-DATE-IN
+                       PERFORM VALIDATE-DATE-FORMAT
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           DISPLAY "INVALID DATE. USE FORMAT "
+                                   "YYYY-MM-DD: "
+                           ACCEPT TEMP-ELECTRICITY-DUE
+                           MOVE TEMP-ELECTRICITY-DUE
+                                TO WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                       END-PERFORM
+                       MOVE TEMP-ELECTRICITY-DUE
                             TO DI-ELECTRICITY-DUE
                    END-IF
        
@@ -1119,17 +2520,28 @@
        
                    
                    DISPLAY "Edit WATER Amount "
-                           "(keep empty to unchanged): "
+                           "(enter 0 to keep unchanged): "
+                   MOVE 0 TO TEMP-WATER-AMT
                    ACCEPT TEMP-WATER-AMT
-                   IF TEMP-WATER-AMT NOT = SPACES
+                   IF TEMP-WATER-AMT NOT = 0
                        MOVE TEMP-WATER-AMT TO DI-WATER-AMT
                    END-IF
        
                    
-                   DISPLAY "Edit WATER Due "
-                           "(keep empty to unchanged): "
+                   DISPLAY "Edit WATER Due (YYYY-MM-DD, "
+                           "keep empty to unchanged): "
+                   MOVE SPACES TO TEMP-WATER-DUE
                    ACCEPT TEMP-WATER-DUE
                    IF TEMP-WATER-DUE NOT = SPACES
+                       MOVE TEMP-WATER-DUE TO WS-VALIDATE-DATE-IN
+                       PERFORM VALIDATE-DATE-FORMAT
+                       PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                           DISPLAY "INVALID DATE. USE FORMAT "
+                                   "YYYY-MM-DD: "
+                           ACCEPT TEMP-WATER-DUE
+                           MOVE TEMP-WATER-DUE TO WS-VALIDATE-DATE-IN
+                           PERFORM VALIDATE-DATE-FORMAT
+                       END-PERFORM
                        MOVE TEMP-WATER-DUE TO DI-WATER-DUE
                    END-IF
        
@@ -1143,24 +2555,33 @@
                    END-IF
        
                    
-                   DISPLAY "Edit Status (OCCUPIED/UNOCCUPIED) "
-                           "(keep empty to unchanged): "
-                   ACCEPT TEMP-STATUS
-                   IF TEMP-STATUS NOT = SPACES
-                       INSPECT TEMP-STATUS 
-                           CONVERTING "abcdefghijklmnopqrstuvwxyz"
-                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                       IF TEMP-STATUS = "OCCUPIED" OR
-                          TEMP-STATUS = "UNOCCUPIED"
-                           MOVE TEMP-STATUS TO DI-STATUS
+                   DISPLAY "Edit Capacity "
+                           "(enter 0 to keep unchanged): "
+                   MOVE 0 TO TEMP-CAPACITY
+                   ACCEPT TEMP-CAPACITY
+                   IF TEMP-CAPACITY NOT = 0
+                       IF TEMP-CAPACITY < DI-OCCUPANT-COUNT
+                           DISPLAY "ERROR: CAPACITY CANNOT BE LESS "
+                                   "THAN CURRENT OCCUPANT COUNT. "
+                                   "KEEPING CURRENT VALUE."
                        ELSE
-                           DISPLAY "Invalid status. "
-                                   "Keeping current value."
+                           MOVE TEMP-CAPACITY TO DI-CAPACITY
                        END-IF
                    END-IF
-       
-                   
-                   REWRITE DORM-RECORD
+
+                   *> Status is derived from occupancy/capacity only,
+                   *> same invariant enforced in ADD-TENANT,
+                   *> FREE-DORM-ROOM, PULL-FROM-WAITLIST and
+                   *> MIGRATE-LEGACY-STUDENTS. Recompute here so a
+                   *> capacity edit cannot leave a stale status.
+                   IF DI-OCCUPANT-COUNT >= DI-CAPACITY
+                       MOVE "OCCUPIED" TO DI-STATUS
+                   ELSE
+                       MOVE "UNOCCUPIED" TO DI-STATUS
+                   END-IF
+
+                   
+                   REWRITE DORM-RECORD
                        INVALID KEY
                            DISPLAY "ERROR: Could not update dorm."
                        NOT INVALID KEY
@@ -1216,10 +2637,12 @@
                        DISPLAY "  Room: " DI-ROOM-NUM
                        DISPLAY "  Rent: " DI-RENT-AMOUNT
                        DISPLAY "  Status: " DI-STATUS
+                       DISPLAY "  Occupants: " DI-OCCUPANT-COUNT
+                               "/" DI-CAPACITY
                        DISPLAY " "
-       
-                       
-                       IF DI-STATUS = "OCCUPIED"
+
+
+                       IF DI-OCCUPANT-COUNT > 0
                            DISPLAY "WARNING: This room is currently "
                                    "OCCUPIED!"
                            DISPLAY "Are you sure you want to delete? "
@@ -1266,9 +2689,9 @@
       *FUNCTION: TENANT MANAGEMENT
       *============================
        TENANT-MANAGEMENT.
-           PERFORM UNTIL UTIL-SM-CHOICE = 5
+           PERFORM UNTIL UTIL-SM-CHOICE = 6
            PERFORM CLEAR-SCREEN
-           
+
            DISPLAY "==========================="
            DISPLAY "    STUDNENT MANAGEMENT    "
            DISPLAY "==========================="
@@ -1276,16 +2699,17 @@
            DISPLAY "2 - VIEW TENANTS"
            DISPLAY "3 - EDIT TENANT INFO"
            DISPLAY "4 - DELETE TENANTS"
-           DISPLAY "5 - EXIT"
+           DISPLAY "5 - CHECK OUT TENANT"
+           DISPLAY "6 - EXIT"
 
-           DISPLAY "ENTER CHOICE (1 - 5): "
+           DISPLAY "ENTER CHOICE (1 - 6): "
            ACCEPT UTIL-SM-CHOICE
 
            EVALUATE UTIL-SM-CHOICE
                WHEN 1
                    PERFORM CLEAR-SCREEN
                    PERFORM ADD-TENANT
-    
+
                WHEN 2
                    PERFORM CLEAR-SCREEN
                    PERFORM VIEW-TENANTS
@@ -1293,16 +2717,20 @@
                WHEN 3
                    PERFORM CLEAR-SCREEN
                    PERFORM EDIT-TENANTS
-    
+
                WHEN 4
                    PERFORM CLEAR-SCREEN
                    PERFORM DELETE-TENANTS
-    
+
                WHEN 5
+                   PERFORM CLEAR-SCREEN
+                   PERFORM CHECKOUT-TENANT
+
+               WHEN 6
                    DISPLAY "EXITING TENANT MANAGEMENT..."
                    PERFORM EXIT-PROMT
-    
-               WHEN OTHER 
+
+               WHEN OTHER
                    DISPLAY "INVALID CHOICE. TRY AGAIN"
            END-EVALUATE
 
@@ -1321,6 +2749,8 @@
            PERFORM CONVERT-FLAG
        
            IF WS-ADD-FLAG = "Y"
+               PERFORM FIND-MAX-TENANT-ID
+
                *> Open files once
                OPEN EXTEND TENANT-FILE *>Line sequential
                OPEN I-O DORM-FILE   *> Indexed
@@ -1348,9 +2778,12 @@
                                CONTINUE
                            NOT AT END
                                IF DI-STATUS = "UNOCCUPIED"
-                                   DISPLAY "ROOM: " DI-ID 
+                                   DISPLAY "ROOM: " DI-ID
                                            " | FLOOR: " DI-FLOOR
                                            " | RENT: " DI-RENT-AMOUNT
+                                           " | OCCUPANTS: "
+                                           DI-OCCUPANT-COUNT
+                                           "/" DI-CAPACITY
                                    ADD 1 TO WS-AVAILABLE-ROOM-COUNT
                                END-IF
                        END-READ
@@ -1362,6 +2795,14 @@
                    IF WS-AVAILABLE-ROOM-COUNT = 0
                        DISPLAY "NO AVAILABLE ROOMS. "
                                "CANNOT ADD TENANT."
+                       DISPLAY "ADD PROSPECT TO WAITLIST INSTEAD? "
+                               "(Y/N): "
+                       ACCEPT WS-ADD-WAITLIST-FLAG
+                       INSPECT WS-ADD-WAITLIST-FLAG
+                           CONVERTING 'y' TO 'Y'
+                       IF WS-ADD-WAITLIST-FLAG = "Y"
+                           PERFORM ADD-TO-WAITLIST
+                       END-IF
                        MOVE "N" TO WS-ADD-FLAG
                    ELSE
                        
@@ -1370,6 +2811,11 @@
                        ACCEPT WS-NAME
                        DISPLAY "Age: " WITH NO ADVANCING
                        ACCEPT WS-AGE
+                       PERFORM UNTIL WS-AGE >= 1 AND WS-AGE <= 120
+                           DISPLAY "INVALID AGE. ENTER 1-120: "
+                                   WITH NO ADVANCING
+                           ACCEPT WS-AGE
+                       END-PERFORM
                        DISPLAY "Gender: " WITH NO ADVANCING
                        ACCEPT WS-GENDER
                        DISPLAY "Contact Number: " WITH NO ADVANCING
@@ -1421,15 +2867,21 @@
            
                        *> Only write TENANT if not cancelled
                        IF WS-CANCEL-FLAG = "N"
-                           
+
+                           PERFORM GENERATE-TENANT-ID
+                           MOVE WS-TENANT-ID
+                                TO SI-ID IN TENANT-RECORD
                            MOVE WS-NAME             TO SI-NAME
                            MOVE WS-AGE              TO SI-AGE
                            MOVE WS-GENDER           TO SI-GENDER
                            MOVE WS-CONTACT-NUM      TO SI-CONTACT-NUM
                            MOVE WS-ASSIGNED-D-ID    TO SI-ASSIGNED-D-ID
-                          
-               
+
+
                            WRITE TENANT-RECORD
+
+                           DISPLAY "TENANT ID ASSIGNED: "
+                                   SI-ID IN TENANT-RECORD
                
                            
                            MOVE WS-ASSIGNED-D-ID TO DI-ID
@@ -1437,7 +2889,12 @@
                            INVALID KEY
                                DISPLAY "ERROR UPDATING DORM STATUS"
                            NOT INVALID KEY
-                               MOVE "OCCUPIED" TO DI-STATUS
+                               ADD 1 TO DI-OCCUPANT-COUNT
+                               IF DI-OCCUPANT-COUNT >= DI-CAPACITY
+                                   MOVE "OCCUPIED" TO DI-STATUS
+                               ELSE
+                                   MOVE "UNOCCUPIED" TO DI-STATUS
+                               END-IF
                                REWRITE DORM-RECORD
                                    INVALID KEY
                                        DISPLAY "ERROR REWRITING "
@@ -1472,6 +2929,44 @@
        
        
 
+      *============================
+      *FUNCTION: ADD TO WAITLIST
+      *============================
+       ADD-TO-WAITLIST.
+           DISPLAY "Name: " WITH NO ADVANCING
+           ACCEPT WS-NAME
+           DISPLAY "Age: " WITH NO ADVANCING
+           ACCEPT WS-AGE
+           PERFORM UNTIL WS-AGE >= 1 AND WS-AGE <= 120
+               DISPLAY "INVALID AGE. ENTER 1-120: " WITH NO ADVANCING
+               ACCEPT WS-AGE
+           END-PERFORM
+           DISPLAY "Gender: " WITH NO ADVANCING
+           ACCEPT WS-GENDER
+           DISPLAY "Contact Number: " WITH NO ADVANCING
+           ACCEPT WS-CONTACT-NUM
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           MOVE WS-NAME         TO WL-NAME
+           MOVE WS-AGE          TO WL-AGE
+           MOVE WS-GENDER       TO WL-GENDER
+           MOVE WS-CONTACT-NUM  TO WL-CONTACT-NUM
+           STRING WS-CURRENT-DATE(1:4) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CURRENT-DATE(5:2) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WL-DATE-ADDED
+           END-STRING
+
+           OPEN EXTEND WAITLIST-FILE
+           WRITE WAITLIST-RECORD
+           CLOSE WAITLIST-FILE
+
+           DISPLAY WS-NAME " ADDED TO THE WAITLIST."
+           EXIT PARAGRAPH.
+
       *=======================
       *FUNCTION: VIEW-TENANTS
       *=======================
@@ -1486,7 +2981,7 @@
                    MOVE 'Y' TO UTIL-EOF
                NOT AT END
                    DISPLAY "==============="
-                   DISPLAY "TENANT ID: " SI-NAME *> NO TENANT ID YET
+                   DISPLAY "TENANT ID: " SI-ID IN TENANT-RECORD
                    DISPLAY "==============="
                    DISPLAY "Name: " SI-NAME
                    DISPLAY "Age: " SI-AGE
@@ -1509,30 +3004,33 @@
       *=======================
        EDIT-TENANTS.
            DISPLAY "YOU CHOSE TO EDIT TENANTS"
-       
+
            MOVE "Y" TO UTIL-EDIT-AGAIN
-       
+
            PERFORM UNTIL UTIL-EDIT-AGAIN = "N"
-       
+
                MOVE "N" TO UTIL-EDIT-FOUND
-       
-               DISPLAY "Enter name of the TENANT to edit: "
-               ACCEPT UTIL-SEARCH-NAME
-       
+               PERFORM SHOW-TENANT-LIST
+
+               DISPLAY "Enter TENANT ID to edit: "
+               ACCEPT UTIL-SEARCH-TENANT-ID
+
                OPEN INPUT TENANT-FILE
                     OUTPUT TEMP-TENANT-FILE
-       
+
                MOVE "N" TO UTIL-EOF
-       
+
                PERFORM UNTIL UTIL-EOF = "Y"
                    READ TENANT-FILE
                        AT END
                            MOVE "Y" TO UTIL-EOF
-       
+
                        NOT AT END
-                       IF SI-NAME = UTIL-SEARCH-NAME
+                       IF SI-ID IN TENANT-RECORD = UTIL-SEARCH-TENANT-ID
                            MOVE "Y" TO UTIL-EDIT-FOUND
-                           DISPLAY "Editing TENANT: " SI-NAME
+                           DISPLAY "Editing TENANT: "
+                                   SI-ID IN TENANT-RECORD
+                                   " - " SI-NAME
        
                            DISPLAY "Edit Name"
                            DISPLAY "(keep empty to unchange)"
@@ -1545,7 +3043,12 @@
                            DISPLAY "(keep empty to unchange)"
                            ACCEPT TEMP-AGE
                            IF TEMP-AGE NOT = SPACES
-                               MOVE TEMP-AGE TO SI-AGE
+                               IF TEMP-AGE >= 1 AND TEMP-AGE <= 120
+                                   MOVE TEMP-AGE TO SI-AGE
+                               ELSE
+                                   DISPLAY "INVALID AGE. "
+                                           "KEEPING CURRENT VALUE."
+                               END-IF
                            END-IF
        
                            DISPLAY "Edit Gender"
@@ -1565,9 +3068,74 @@
                            DISPLAY "Edit Room"
                            DISPLAY "(keep empty to unchange)"
                            ACCEPT TEMP-ASSIGNED-D-ID
-                           IF TEMP-ASSIGNED-D-ID NOT = SPACES
-                               MOVE TEMP-ASSIGNED-D-ID 
--                                  TO SI-ASSIGNED-D-ID
+                           IF TEMP-ASSIGNED-D-ID NOT = SPACES AND
+                              TEMP-ASSIGNED-D-ID NOT =
+                                   SI-ASSIGNED-D-ID
+                               INSPECT TEMP-ASSIGNED-D-ID
+                                   CONVERTING
+                                   "abcdefghijklmnopqrstuvwxyz"
+                                   TO
+                                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+                               *> Validate and reserve the new room
+                               *> first, same lookup/capacity check
+                               *> ADD-TENANT uses, before touching
+                               *> the old room.
+                               MOVE "N" TO WS-VALID-ROOM-FLAG
+                               OPEN I-O DORM-FILE
+                               MOVE TEMP-ASSIGNED-D-ID TO DI-ID
+                               READ DORM-FILE
+                                   INVALID KEY
+                                       DISPLAY "ERROR: ROOM "
+                                           TEMP-ASSIGNED-D-ID
+                                           " DOES NOT EXIST. "
+                                           "KEEPING CURRENT ROOM."
+                                   NOT INVALID KEY
+                                       IF DI-OCCUPANT-COUNT >=
+                                          DI-CAPACITY
+                                           DISPLAY "ERROR: ROOM "
+                                               TEMP-ASSIGNED-D-ID
+                                               " IS FULL. KEEPING "
+                                               "CURRENT ROOM."
+                                       ELSE
+                                           ADD 1 TO DI-OCCUPANT-COUNT
+                                           IF DI-OCCUPANT-COUNT >=
+                                              DI-CAPACITY
+                                               MOVE "OCCUPIED"
+                                                   TO DI-STATUS
+                                           ELSE
+                                               MOVE "UNOCCUPIED"
+                                                   TO DI-STATUS
+                                           END-IF
+                                           REWRITE DORM-RECORD
+                                               INVALID KEY
+                                                   DISPLAY "ERROR: "
+                                                   "COULD NOT "
+                                                   "UPDATE NEW ROOM."
+                                               NOT INVALID KEY
+                                                   MOVE "Y" TO
+                                                   WS-VALID-ROOM-FLAG
+                                           END-REWRITE
+                                       END-IF
+                               END-READ
+                               CLOSE DORM-FILE
+
+                               IF WS-VALID-ROOM-FLAG = "Y"
+                                   *> Vacate the old room, if the
+                                   *> tenant actually had one
+                                   *> assigned, the same way
+                                   *> DELETE-TENANTS/CHECKOUT-TENANT
+                                   *> do.
+                                   IF SI-ASSIGNED-D-ID NOT = SPACES
+                                      AND SI-ASSIGNED-D-ID NOT =
+                                          "UNASSIGNED"
+                                       MOVE SI-ASSIGNED-D-ID TO
+                                            WS-ASSIGNED-D-ID
+                                       PERFORM FREE-DORM-ROOM
+                                   END-IF
+                                   MOVE TEMP-ASSIGNED-D-ID
+                                       TO SI-ASSIGNED-D-ID
+                               END-IF
                            END-IF
        
                        END-IF
@@ -1604,8 +3172,9 @@
            PERFORM UNTIL UTIL-DELETE-CHOICE = "N"
 
                DISPLAY "YOU CHOSE TO DELETE TENANTS"
-               DISPLAY "PLEASE ENTER THE NAME OF THE TENANT TO DELETE:"
-               ACCEPT UTIL-SEARCH-NAME
+               PERFORM SHOW-TENANT-LIST
+               DISPLAY "PLEASE ENTER THE TENANT ID TO DELETE:"
+               ACCEPT UTIL-SEARCH-TENANT-ID
 
                MOVE "N" TO UTIL-EOF
                MOVE "N" TO UTIL-DELETE-FOUND
@@ -1618,9 +3187,12 @@
                    AT END
                        MOVE "Y" TO UTIL-EOF
                    NOT AT END
-                       IF SI-NAME = UTIL-SEARCH-NAME
-                           DISPLAY "DELETING TENANT: " SI-NAME
+                       IF SI-ID IN TENANT-RECORD = UTIL-SEARCH-TENANT-ID
+                           DISPLAY "DELETING TENANT: "
+                                   SI-ID IN TENANT-RECORD
+                                   " - " SI-NAME
                            MOVE "Y" TO UTIL-DELETE-FOUND
+                           MOVE SI-ASSIGNED-D-ID TO WS-ASSIGNED-D-ID
                        ELSE
                            WRITE TEMP-TENANT-RECORD FROM TENANT-RECORD
                        END-IF
@@ -1631,6 +3203,7 @@
 
                IF UTIL-DELETE-FOUND = "Y"
                    PERFORM SAVE-TENANT-RECORD
+                   PERFORM FREE-DORM-ROOM
                    DISPLAY "TENANT SUCCESSFULLY DELETED."
                ELSE
                    DISPLAY "TENANT NOT FOUND."
@@ -1647,12 +3220,246 @@
 
            PERFORM EXIT-PROMT
            EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: CHECK OUT TENANT
+      *============================
+       CHECKOUT-TENANT.
+           MOVE "Y" TO UTIL-CHECKOUT-CHOICE
+
+           PERFORM UNTIL UTIL-CHECKOUT-CHOICE = "N"
+
+               DISPLAY "YOU CHOSE TO CHECK OUT A TENANT"
+               PERFORM SHOW-TENANT-LIST
+               DISPLAY "PLEASE ENTER THE TENANT ID TO CHECK OUT:"
+               ACCEPT UTIL-SEARCH-TENANT-ID
+
+               MOVE "N" TO WS-CHECKOUT-FOUND
+               MOVE "N" TO UTIL-EOF
+
+               OPEN INPUT TENANT-FILE
+               PERFORM UNTIL UTIL-EOF = "Y"
+                   READ TENANT-FILE
+                       AT END
+                           MOVE "Y" TO UTIL-EOF
+                       NOT AT END
+                           IF SI-ID IN TENANT-RECORD =
+                                   UTIL-SEARCH-TENANT-ID
+                               MOVE "Y" TO WS-CHECKOUT-FOUND
+                               MOVE SI-ASSIGNED-D-ID TO WS-ASSIGNED-D-ID
+                               MOVE "Y" TO UTIL-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TENANT-FILE
+
+               IF WS-CHECKOUT-FOUND = "N"
+                   DISPLAY "TENANT NOT FOUND."
+               ELSE
+                   MOVE 0 TO WS-CHECKOUT-RENT-BAL
+                   MOVE 0 TO WS-CHECKOUT-ELEC-BAL
+                   MOVE 0 TO WS-CHECKOUT-WATER-BAL
+                   MOVE 0 TO WS-CHECKOUT-TOTAL-BAL
+
+                   OPEN INPUT DORM-FILE
+                   MOVE WS-ASSIGNED-D-ID TO DI-ID
+                   READ DORM-FILE
+                       INVALID KEY
+                           DISPLAY "WARNING: ASSIGNED ROOM "
+                                   WS-ASSIGNED-D-ID
+                                   " NOT FOUND. BALANCES UNAVAILABLE."
+                       NOT INVALID KEY
+                           MOVE DI-RENT-BALANCE-DUE
+                                TO WS-CHECKOUT-RENT-BAL
+                           MOVE DI-ELECTRICITY-BALANCE-DUE
+                                TO WS-CHECKOUT-ELEC-BAL
+                           MOVE DI-WATER-BALANCE-DUE
+                                TO WS-CHECKOUT-WATER-BAL
+                   END-READ
+                   CLOSE DORM-FILE
+
+                   COMPUTE WS-CHECKOUT-TOTAL-BAL =
+                           WS-CHECKOUT-RENT-BAL + WS-CHECKOUT-ELEC-BAL
+                           + WS-CHECKOUT-WATER-BAL
+
+                   DISPLAY " "
+                   DISPLAY "TENANT: " UTIL-SEARCH-TENANT-ID
+                           " | ROOM: " WS-ASSIGNED-D-ID
+                   DISPLAY "OUTSTANDING BALANCES:"
+                   DISPLAY "  RENT BALANCE       : "
+                           WS-CHECKOUT-RENT-BAL
+                   DISPLAY "  ELECTRICITY BALANCE: "
+                           WS-CHECKOUT-ELEC-BAL
+                   DISPLAY "  WATER BALANCE      : "
+                           WS-CHECKOUT-WATER-BAL
+                   DISPLAY "  TOTAL BALANCE DUE  : "
+                           WS-CHECKOUT-TOTAL-BAL
+                   DISPLAY " "
+
+                   DISPLAY "Enter move-out date (YYYY-MM-DD): "
+                   MOVE "N" TO WS-DATE-VALID-FLAG
+                   PERFORM UNTIL WS-DATE-VALID-FLAG = "Y"
+                       MOVE SPACES TO WS-MOVE-OUT-DATE
+                       ACCEPT WS-MOVE-OUT-DATE
+                       MOVE WS-MOVE-OUT-DATE TO WS-VALIDATE-DATE-IN
+                       PERFORM VALIDATE-DATE-FORMAT
+                       IF WS-DATE-VALID-FLAG = "N"
+                           DISPLAY "INVALID DATE. USE FORMAT "
+                                   "YYYY-MM-DD: "
+                       END-IF
+                   END-PERFORM
+
+                   DISPLAY "CONFIRM CHECK OUT OF TENANT "
+                           UTIL-SEARCH-TENANT-ID " (Y/N): "
+                   ACCEPT WS-CHECKOUT-CONFIRM
+                   INSPECT WS-CHECKOUT-CONFIRM
+                       CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+                   IF WS-CHECKOUT-CONFIRM = "Y"
+
+                       *> Write closing entry to payment history
+                       MOVE WS-ASSIGNED-D-ID TO WS-DORM-ID
+                       MOVE "CHECKOUT" TO WS-PAYMENT-TYPE
+                       MOVE SPACES TO WS-PAYMENT-NOTES
+                       MOVE WS-CHECKOUT-TOTAL-BAL TO WS-AMOUNT-DUE
+                       MOVE 0 TO WS-AMOUNT-PAID
+                       MOVE WS-MOVE-OUT-DATE TO WS-PAYMENT-DATE-LOG
+                       MOVE WS-MOVE-OUT-DATE TO WS-DUE-DATE-LOG
+                       PERFORM LOG-PAYMENT-HISTORY
+                       PERFORM GENERATE-PAYMENT-RECEIPT
+
+                       *> Remove the tenant record
+                       MOVE "N" TO UTIL-EOF
+                       OPEN INPUT TENANT-FILE
+                            OUTPUT TEMP-TENANT-FILE
+                       PERFORM UNTIL UTIL-EOF = "Y"
+                           READ TENANT-FILE
+                               AT END
+                                   MOVE "Y" TO UTIL-EOF
+                               NOT AT END
+                                   IF SI-ID IN TENANT-RECORD NOT =
+                                           UTIL-SEARCH-TENANT-ID
+                                       WRITE TEMP-TENANT-RECORD
+                                           FROM TENANT-RECORD
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       CLOSE TENANT-FILE TEMP-TENANT-FILE
+                       PERFORM SAVE-TENANT-RECORD
+
+                       *> Free up the vacated room
+                       PERFORM FREE-DORM-ROOM
+
+                       DISPLAY "TENANT CHECKED OUT SUCCESSFULLY."
+                   ELSE
+                       DISPLAY "CHECK OUT CANCELLED."
+                   END-IF
+               END-IF
+
+               DISPLAY "CHECK OUT ANOTHER TENANT? (Y/N): "
+               ACCEPT UTIL-CHECKOUT-CHOICE
+
+               IF UTIL-CHECKOUT-CHOICE NOT = "Y"
+                   MOVE "N" TO UTIL-CHECKOUT-CHOICE
+               END-IF
+
+           END-PERFORM
+
+           PERFORM EXIT-PROMT
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: FIND MAX TENANT ID
+      *============================
+       FIND-MAX-TENANT-ID.
+           MOVE 0 TO WS-TENANT-ID-MAX
+
+           OPEN INPUT TENANT-FILE
+           MOVE "N" TO UTIL-EOF
+
+           PERFORM UNTIL UTIL-EOF = "Y"
+               READ TENANT-FILE
+                   AT END
+                       MOVE "Y" TO UTIL-EOF
+                   NOT AT END
+                       IF SI-ID IN TENANT-RECORD(1:1) = "T"
+                           MOVE SI-ID IN TENANT-RECORD(2:9)
+                                TO WS-TENANT-ID-NUM
+                           IF WS-TENANT-ID-NUM > WS-TENANT-ID-MAX
+                               MOVE WS-TENANT-ID-NUM TO WS-TENANT-ID-MAX
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TENANT-FILE
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: GENERATE TENANT ID
+      *============================
+       GENERATE-TENANT-ID.
+           ADD 1 TO WS-TENANT-ID-MAX
+           MOVE SPACES TO WS-TENANT-ID
+           STRING "T" DELIMITED BY SIZE
+                  WS-TENANT-ID-MAX DELIMITED BY SIZE
+                  INTO WS-TENANT-ID
+           END-STRING
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: LOAD TRANSACTION COUNTER
+      *============================
+       LOAD-TRANSACTION-COUNTER.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-TRANSACTION-COUNTER
+                            TO WS-TRANSACTION-COUNTER
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "NO CONTROL FILE FOUND. STARTING "
+                       "TRANSACTION COUNTER AT DEFAULT."
+           END-IF
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: GET OPERATOR ID
+      *============================
+       GET-OPERATOR-ID.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "==========================="
+           DISPLAY "   DORM-BPIM-TRACKER LOGIN  "
+           DISPLAY "==========================="
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-OPERATOR-ID
+           END-IF
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: SAVE TRANSACTION COUNTER
+      *============================
+       SAVE-TRANSACTION-COUNTER.
+           MOVE WS-TRANSACTION-COUNTER TO CTL-TRANSACTION-COUNTER
+           OPEN OUTPUT CONTROL-FILE
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE
+           EXIT PARAGRAPH.
+
       *============================
       *FUNCTION: GENERATE TRANSACTION ID
       *============================
        GENERATE-TRANSACTION-ID.
            ADD 1 TO WS-TRANSACTION-COUNTER
-           
+           PERFORM SAVE-TRANSACTION-COUNTER
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            
            *> STRING with explicit delimiters to avoid spaces
@@ -1707,7 +3514,8 @@
            MOVE WS-PAYMENT-DATE-LOG TO PH-PAYMENT-DATE
            MOVE WS-DUE-DATE-LOG TO PH-DUE-DATE
            MOVE WS-TIMESTAMP TO PH-TIMESTAMP
-           MOVE SPACES TO PH-NOTES
+           MOVE WS-OPERATOR-ID TO PH-OPERATOR-ID
+           MOVE WS-PAYMENT-NOTES TO PH-NOTES
            
            OPEN EXTEND HISTORY-FILE
            
@@ -1717,9 +3525,121 @@
                    WS-TRANSACTION-ID
            
            CLOSE HISTORY-FILE
-           
+
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: GENERATE PRINTABLE PAYMENT RECEIPT
+      *============================
+       GENERATE-PAYMENT-RECEIPT.
+           STRING "receipt_" DELIMITED BY SIZE
+                  WS-TRANSACTION-ID DELIMITED BY SPACE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-RECEIPT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT RECEIPT-FILE
+
+           MOVE SPACES TO RECEIPT-RECORD
+           MOVE "========================================"
+                TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "       DORM-BPIM-TRACKER PAYMENT RECEIPT"
+                  DELIMITED BY SIZE INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           MOVE "========================================"
+                TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Transaction ID : " DELIMITED BY SIZE
+                  WS-TRANSACTION-ID DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Dorm ID        : " DELIMITED BY SIZE
+                  WS-DORM-ID DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Payment Type   : " DELIMITED BY SIZE
+                  WS-PAYMENT-TYPE DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           *> Edit the signed amounts through WS-CSV-NUM-EDIT first,
+           *> same as EXPORT-DORMS-CSV/EXPORT-HISTORY-CSV, so the
+           *> overpunched sign byte doesn't print as a stray
+           *> character in place of the last digit.
+           MOVE WS-AMOUNT-DUE TO WS-CSV-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT) TO WS-RECEIPT-AMOUNT-DUE
+           MOVE WS-AMOUNT-PAID TO WS-CSV-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-CSV-NUM-EDIT)
+                TO WS-RECEIPT-AMOUNT-PAID
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Amount Due     : " DELIMITED BY SIZE
+                  WS-RECEIPT-AMOUNT-DUE DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Amount Paid    : " DELIMITED BY SIZE
+                  WS-RECEIPT-AMOUNT-PAID DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Payment Date   : " DELIMITED BY SIZE
+                  WS-PAYMENT-DATE-LOG DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Next Due Date  : " DELIMITED BY SIZE
+                  WS-DUE-DATE-LOG DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Processed By   : " DELIMITED BY SIZE
+                  WS-OPERATOR-ID DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Recorded At    : " DELIMITED BY SIZE
+                  WS-TIMESTAMP DELIMITED BY SPACE
+                  INTO RECEIPT-RECORD
+           END-STRING
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RECEIPT-RECORD
+           MOVE "========================================"
+                TO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD
+
+           CLOSE RECEIPT-FILE
+
+           DISPLAY "RECEIPT SAVED TO " WS-RECEIPT-FILENAME
+
            EXIT PARAGRAPH.
-                  
+
       *============================
       *FUNCTION: DISPLAY ALL DORM ID
       *============================
@@ -1740,10 +3660,13 @@
                        AT END
                            CONTINUE
                        NOT AT END
-                           DISPLAY "ID: " DI-ID 
+                           DISPLAY "ID: " DI-ID
                                    " | Floor: " DI-FLOOR
                                    " | Room: " DI-ROOM-NUM
                                    " | Status: " DI-STATUS
+                                   " | Occupants: "
+                                   DI-OCCUPANT-COUNT
+                                   "/" DI-CAPACITY
                    END-READ
                END-PERFORM
                
@@ -1751,6 +3674,32 @@
                DISPLAY "----------------------------------------"
                DISPLAY " "
                EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: DISPLAY ALL TENANT ID
+      *============================
+       SHOW-TENANT-LIST.
+               DISPLAY " "
+               DISPLAY "ALL TENANTS:"
+               DISPLAY "----------------------------------------"
+               OPEN INPUT TENANT-FILE
+
+               MOVE "N" TO UTIL-EOF
+               PERFORM UNTIL UTIL-EOF = "Y"
+                   READ TENANT-FILE
+                       AT END
+                           MOVE "Y" TO UTIL-EOF
+                       NOT AT END
+                           DISPLAY "ID: " SI-ID IN TENANT-RECORD
+                                   " | Name: " SI-NAME
+                                   " | Room: " SI-ASSIGNED-D-ID
+                   END-READ
+               END-PERFORM
+
+               CLOSE TENANT-FILE
+               DISPLAY "----------------------------------------"
+               DISPLAY " "
+               EXIT PARAGRAPH.
       *============================
       *FUNCTION: UTILITIES CONVERT ADD FLAG 
       *============================
@@ -1776,9 +3725,157 @@
 
            END-IF
            EXIT PARAGRAPH.
-           
+
+      *============================
+      *FUNCTION: UTILITIES OS ARCHIVE LEGACY STUDENT FILE
+      *============================
+       ARCHIVE-LEGACY-STUDENT-FILE.
+           ACCEPT UTIL-OS-NAME FROM ENVIRONMENT "OS"
+
+           IF UTIL-OS-NAME = "Windows_NT"
+               CALL "SYSTEM" USING
+                   "rename students.dat students.dat.migrated"
+           ELSE
+               CALL "SYSTEM" USING
+                   "mv students.dat students.dat.migrated"
+           END-IF
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: UTILITIES OS SAVE WAITLIST RECORD
+      *============================
+       SAVE-WAITLIST-RECORD.
+           ACCEPT UTIL-OS-NAME FROM ENVIRONMENT "OS"
+
+           IF UTIL-OS-NAME = "Windows_NT"
+               CALL "SYSTEM" USING "del waitlist.dat"
+               CALL "SYSTEM" USING "rename tempwl.dat waitlist.dat"
+
+           ELSE
+               CALL "SYSTEM" USING "rm waitlist.dat"
+               CALL "SYSTEM" USING "mv tempwl.dat waitlist.dat"
+
+           END-IF
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: FREE DORM ROOM ON TENANT REMOVAL
+      *============================
+       FREE-DORM-ROOM.
+           OPEN I-O DORM-FILE
+
+           MOVE WS-ASSIGNED-D-ID TO DI-ID
+           READ DORM-FILE
+               INVALID KEY
+                   DISPLAY "WARNING: ASSIGNED ROOM " WS-ASSIGNED-D-ID
+                           " NOT FOUND. COULD NOT FREE ROOM."
+               NOT INVALID KEY
+                   IF DI-OCCUPANT-COUNT > 0
+                       SUBTRACT 1 FROM DI-OCCUPANT-COUNT
+                   END-IF
+                   MOVE "UNOCCUPIED" TO DI-STATUS
+
+                   *> A departing tenant's unpaid balance must not
+                   *> attach to the next occupant of this room; only
+                   *> clear it once the room is fully vacant, since a
+                   *> multi-occupant room's remaining tenants still
+                   *> owe the balance that's left.
+                   IF DI-OCCUPANT-COUNT = 0
+                       MOVE 0 TO DI-RENT-BALANCE-DUE
+                       MOVE 0 TO DI-ELECTRICITY-BALANCE-DUE
+                       MOVE 0 TO DI-WATER-BALANCE-DUE
+                   END-IF
+
+                   REWRITE DORM-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: COULD NOT FREE ROOM "
+                                   WS-ASSIGNED-D-ID
+                       NOT INVALID KEY
+                           DISPLAY "ROOM " WS-ASSIGNED-D-ID
+                                   " NOW HAS "
+                                   DI-OCCUPANT-COUNT
+                                   "/" DI-CAPACITY
+                                   " OCCUPANTS."
+                           PERFORM PULL-FROM-WAITLIST
+                   END-REWRITE
+           END-READ
+
+           CLOSE DORM-FILE
+           EXIT PARAGRAPH.
+
+      *============================
+      *FUNCTION: PULL NEXT WAITLISTED TENANT INTO A FREED ROOM
+      *============================
+       PULL-FROM-WAITLIST.
+           MOVE "N" TO WS-WAITLIST-FOUND
+
+           OPEN INPUT WAITLIST-FILE
+           READ WAITLIST-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO WS-WAITLIST-FOUND
+                   MOVE WL-NAME         TO WS-NAME
+                   MOVE WL-AGE          TO WS-AGE
+                   MOVE WL-GENDER       TO WS-GENDER
+                   MOVE WL-CONTACT-NUM  TO WS-CONTACT-NUM
+           END-READ
+
+           IF WS-WAITLIST-FOUND = "N"
+               CLOSE WAITLIST-FILE
+           ELSE
+               *> Drop the pulled entry, keep the rest of the waitlist
+               OPEN OUTPUT TEMP-WAITLIST-FILE
+               MOVE "N" TO UTIL-EOF
+               PERFORM UNTIL UTIL-EOF = "Y"
+                   READ WAITLIST-FILE
+                       AT END
+                           MOVE "Y" TO UTIL-EOF
+                       NOT AT END
+                           WRITE TEMP-WAITLIST-RECORD
+                               FROM WAITLIST-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE WAITLIST-FILE TEMP-WAITLIST-FILE
+               PERFORM SAVE-WAITLIST-RECORD
+
+               *> Assign the waiting prospect to the freed room
+               PERFORM FIND-MAX-TENANT-ID
+               PERFORM GENERATE-TENANT-ID
+               MOVE WS-TENANT-ID        TO SI-ID IN TENANT-RECORD
+               MOVE WS-NAME             TO SI-NAME
+               MOVE WS-AGE              TO SI-AGE
+               MOVE WS-GENDER           TO SI-GENDER
+               MOVE WS-CONTACT-NUM      TO SI-CONTACT-NUM
+               MOVE WS-ASSIGNED-D-ID    TO SI-ASSIGNED-D-ID
+
+               OPEN EXTEND TENANT-FILE
+               WRITE TENANT-RECORD
+               CLOSE TENANT-FILE
+
+               ADD 1 TO DI-OCCUPANT-COUNT
+               IF DI-OCCUPANT-COUNT >= DI-CAPACITY
+                   MOVE "OCCUPIED" TO DI-STATUS
+               ELSE
+                   MOVE "UNOCCUPIED" TO DI-STATUS
+               END-IF
+               REWRITE DORM-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: COULD NOT RE-OCCUPY ROOM "
+                               WS-ASSIGNED-D-ID
+                               " FOR WAITLISTED TENANT."
+                   NOT INVALID KEY
+                       DISPLAY "WAITLISTED TENANT " WS-NAME
+                               " AUTO-ASSIGNED TO ROOM "
+                               WS-ASSIGNED-D-ID
+                       DISPLAY "NEW TENANT ID: "
+                               SI-ID IN TENANT-RECORD
+               END-REWRITE
+           END-IF
+           EXIT PARAGRAPH.
+
       *================================
-      *FUNCTION: UTILITIES CONVERT EDIT 
+      *FUNCTION: UTILITIES CONVERT EDIT
       *================================
        CONVERT-FLAG-EDIT.
            INSPECT UTIL-EDIT-AGAIN 
